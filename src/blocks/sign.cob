@@ -4,46 +4,115 @@ PROGRAM-ID. RegisterBlock-Sign.
 
 DATA DIVISION.
 WORKING-STORAGE SECTION.
-    01 INTERACT-PTR             PROGRAM-POINTER.
-    COPY DD-TAGS.
-    01 IDX-REGISTRY             BINARY-LONG UNSIGNED.
-    01 IDX-TAG                  BINARY-LONG UNSIGNED.
-    01 IDX-BLOCK                BINARY-LONG UNSIGNED.
-    01 BLOCK-NAME               PIC X(64).
-    01 BLOCK-MIN-STATE-ID       BINARY-LONG.
-    01 BLOCK-MAX-STATE-ID       BINARY-LONG.
-    01 BLOCK-STATE-ID           BINARY-LONG.
+    01 INTERACT-PTR             PROGRAM-POINTER GLOBAL.
+    01 INTERACT-HANGING-PTR     PROGRAM-POINTER GLOBAL.
+    01 ALLOCATE-SIGN-PTR        PROGRAM-POINTER.
+    01 ALLOCATE-HANGING-PTR     PROGRAM-POINTER.
+    01 SERIALIZE-SIGN-PTR       PROGRAM-POINTER.
+    01 DESERIALIZE-SIGN-PTR     PROGRAM-POINTER.
+    01 REGISTER-SIGN-PTR        PROGRAM-POINTER.
+    01 REGISTER-HANGING-PTR     PROGRAM-POINTER.
+    COPY DD-CALLBACKS.
+    01 BE-REGISTRY              BINARY-LONG.
+    01 BE-COUNT                 BINARY-LONG UNSIGNED.
+    01 BE-ID                    BINARY-LONG UNSIGNED.
+    01 BE-NAME                  PIC X(64).
+    01 SIGN-BLOCK-ENTITY-ID     BINARY-LONG.
+    01 HANGING-BLOCK-ENTITY-ID  BINARY-LONG.
 
 PROCEDURE DIVISION.
     SET INTERACT-PTR TO ENTRY "Callback-Interact"
+    SET INTERACT-HANGING-PTR TO ENTRY "Callback-Interact-Hanging"
+    SET ALLOCATE-SIGN-PTR TO ENTRY "Allocate-Sign"
+    SET ALLOCATE-HANGING-PTR TO ENTRY "Allocate-HangingSign"
+    SET SERIALIZE-SIGN-PTR TO ENTRY "Serialize-Sign"
+    SET DESERIALIZE-SIGN-PTR TO ENTRY "Deserialize-Sign"
 
-    *> TODO hanging signs
-
-    *> Iterate over "minecraft:signs" tag to find sign blocks
-    *> TODO Make this simpler and reusable
-
-    PERFORM VARYING IDX-REGISTRY FROM 1 BY 1 UNTIL IDX-REGISTRY > TAGS-REGISTRY-COUNT
-        IF TAGS-REGISTRY-NAME(IDX-REGISTRY) = "minecraft:block"
-            EXIT PERFORM
+    *> Resolve the block-entity-type ids so the allocate callbacks can be
+    *> registered at the right slot in CB-PTR-BLOCK-ENTITY-ALLOCATE
+    MOVE -1 TO SIGN-BLOCK-ENTITY-ID
+    MOVE -1 TO HANGING-BLOCK-ENTITY-ID
+    CALL "Registries-LookupRegistry" USING "minecraft:block_entity_type" BE-REGISTRY
+    CALL "Registries-EntryCount" USING BE-REGISTRY BE-COUNT
+    PERFORM VARYING BE-ID FROM 0 BY 1 UNTIL BE-ID >= BE-COUNT
+        CALL "Registries-Get-EntryName" USING "minecraft:block_entity_type" BE-ID BE-NAME
+        IF BE-NAME = "minecraft:sign"
+            MOVE BE-ID TO SIGN-BLOCK-ENTITY-ID
         END-IF
-    END-PERFORM
-
-    PERFORM VARYING IDX-TAG FROM 1 BY 1 UNTIL IDX-TAG > TAGS-REGISTRY-LENGTH(IDX-REGISTRY)
-        IF TAGS-REGISTRY-TAG-NAME(IDX-REGISTRY, IDX-TAG) = "minecraft:signs"
-            EXIT PERFORM
+        IF BE-NAME = "minecraft:hanging_sign"
+            MOVE BE-ID TO HANGING-BLOCK-ENTITY-ID
         END-IF
     END-PERFORM
+    IF SIGN-BLOCK-ENTITY-ID >= 0
+        MOVE ALLOCATE-SIGN-PTR TO CB-PTR-BLOCK-ENTITY-ALLOCATE(SIGN-BLOCK-ENTITY-ID + 1)
+        MOVE SERIALIZE-SIGN-PTR TO CB-PTR-BLOCK-ENTITY-SERIALIZE(SIGN-BLOCK-ENTITY-ID + 1)
+        MOVE DESERIALIZE-SIGN-PTR TO CB-PTR-BLOCK-ENTITY-DESERIALIZE(SIGN-BLOCK-ENTITY-ID + 1)
+    END-IF
+    IF HANGING-BLOCK-ENTITY-ID >= 0
+        MOVE ALLOCATE-HANGING-PTR TO CB-PTR-BLOCK-ENTITY-ALLOCATE(HANGING-BLOCK-ENTITY-ID + 1)
+        MOVE SERIALIZE-SIGN-PTR TO CB-PTR-BLOCK-ENTITY-SERIALIZE(HANGING-BLOCK-ENTITY-ID + 1)
+        MOVE DESERIALIZE-SIGN-PTR TO CB-PTR-BLOCK-ENTITY-DESERIALIZE(HANGING-BLOCK-ENTITY-ID + 1)
+    END-IF
+
+    *> Register the interact callback for every block in "minecraft:signs"
+    *> (standing/wall signs) and "minecraft:hanging_signs" (chains, or
+    *> attached directly to the underside of a fence/block)
+    SET REGISTER-SIGN-PTR TO ENTRY "Register-SignInteract"
+    CALL "Tags-ForEachBlockInTag" USING "minecraft:signs" REGISTER-SIGN-PTR
+
+    SET REGISTER-HANGING-PTR TO ENTRY "Register-HangingInteract"
+    CALL "Tags-ForEachBlockInTag" USING "minecraft:hanging_signs" REGISTER-HANGING-PTR
+
+    GOBACK.
+
+    *> --- Register-SignInteract ---
+    *> Tags-ForEachBlockInTag callback for "minecraft:signs" - registers
+    *> INTERACT-PTR against every state id of the given block name.
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Register-SignInteract.
 
-    PERFORM VARYING IDX-BLOCK FROM 1 BY 1 UNTIL IDX-BLOCK > TAGS-REGISTRY-TAG-LENGTH(IDX-REGISTRY, IDX-TAG)
-        *> TODO Avoid so many lookups
-        CALL "Registries-Get-EntryName" USING "minecraft:block" TAGS-REGISTRY-TAG-ENTRY(IDX-REGISTRY, IDX-TAG, IDX-BLOCK) BLOCK-NAME
-        CALL "Blocks-Get-StateIds" USING BLOCK-NAME BLOCK-MIN-STATE-ID BLOCK-MAX-STATE-ID
+    DATA DIVISION.
+    WORKING-STORAGE SECTION.
+        01 BLOCK-MIN-STATE-ID       BINARY-LONG.
+        01 BLOCK-MAX-STATE-ID       BINARY-LONG.
+        01 BLOCK-STATE-ID           BINARY-LONG.
+    LINKAGE SECTION.
+        01 LK-BLOCK-NAME             PIC X(64).
+
+    PROCEDURE DIVISION USING LK-BLOCK-NAME.
+        CALL "Blocks-Get-StateIds" USING LK-BLOCK-NAME BLOCK-MIN-STATE-ID BLOCK-MAX-STATE-ID
         PERFORM VARYING BLOCK-STATE-ID FROM BLOCK-MIN-STATE-ID BY 1 UNTIL BLOCK-STATE-ID > BLOCK-MAX-STATE-ID
             CALL "SetCallback-BlockInteract" USING BLOCK-STATE-ID INTERACT-PTR
         END-PERFORM
-    END-PERFORM
 
-    GOBACK.
+        GOBACK.
+
+    END PROGRAM Register-SignInteract.
+
+    *> --- Register-HangingInteract ---
+    *> Tags-ForEachBlockInTag callback for "minecraft:hanging_signs" -
+    *> registers INTERACT-HANGING-PTR against every state id of the
+    *> given block name.
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Register-HangingInteract.
+
+    DATA DIVISION.
+    WORKING-STORAGE SECTION.
+        01 BLOCK-MIN-STATE-ID       BINARY-LONG.
+        01 BLOCK-MAX-STATE-ID       BINARY-LONG.
+        01 BLOCK-STATE-ID           BINARY-LONG.
+    LINKAGE SECTION.
+        01 LK-BLOCK-NAME             PIC X(64).
+
+    PROCEDURE DIVISION USING LK-BLOCK-NAME.
+        CALL "Blocks-Get-StateIds" USING LK-BLOCK-NAME BLOCK-MIN-STATE-ID BLOCK-MAX-STATE-ID
+        PERFORM VARYING BLOCK-STATE-ID FROM BLOCK-MIN-STATE-ID BY 1 UNTIL BLOCK-STATE-ID > BLOCK-MAX-STATE-ID
+            CALL "SetCallback-BlockInteract" USING BLOCK-STATE-ID INTERACT-HANGING-PTR
+        END-PERFORM
+
+        GOBACK.
+
+    END PROGRAM Register-HangingInteract.
 
     *> --- Callback-Interact ---
     IDENTIFICATION DIVISION.
@@ -52,21 +121,482 @@ PROCEDURE DIVISION.
     DATA DIVISION.
     WORKING-STORAGE SECTION.
         COPY DD-PLAYERS.
+        COPY DD-SERVER-PROPERTIES.
+        COPY DD-BLOCK-ENTITY-SIGN.
+        01 SIGN-BE.
+            COPY DD-BLOCK-ENTITY REPLACING LEADING ==BLOCK-ENTITY== BY ==SIGN-BE==.
         01 IS-FRONT-TEXT            BINARY-CHAR UNSIGNED.
+        01 HAS-COPIED-TEXT          BINARY-CHAR UNSIGNED.
+        01 COPIED-FRONT-TEXT        PIC X(128) OCCURS 4 TIMES.
+        01 COPIED-BACK-TEXT         PIC X(128) OCCURS 4 TIMES.
+        01 LINE-INDEX                BINARY-LONG UNSIGNED.
     LINKAGE SECTION.
         COPY DD-CALLBACK-BLOCK-INTERACT.
 
     PROCEDURE DIVISION USING LK-PLAYER LK-ITEM-NAME LK-POSITION LK-FACE LK-CURSOR.
-        *> TODO handle waxed sign
-        *> TODO handle back of sign
+        CALL "World-GetBlockEntity" USING LK-POSITION SIGN-BE
+        IF SIGN-BE-ID >= 0
+            SET ADDRESS OF SIGN-DATA TO SIGN-BE-DATA
+
+            *> Holding the configured copy-tool item copies this sign's text
+            *> onto the item, or pastes previously-copied text onto this sign
+            *> if the item is already holding some, instead of opening the
+            *> editor - matching vanilla's sign-copying convenience
+            IF SERVER-PROP-SIGN-COPY-ITEM NOT = SPACES
+                    AND LK-ITEM-NAME = SERVER-PROP-SIGN-COPY-ITEM
+                CALL "Item-GetCopiedSignText" USING LK-PLAYER HAS-COPIED-TEXT
+                    COPIED-FRONT-TEXT COPIED-BACK-TEXT
+                IF HAS-COPIED-TEXT = 1
+                    IF SIGN-WAXED = 0
+                        PERFORM VARYING LINE-INDEX FROM 1 BY 1 UNTIL LINE-INDEX > 4
+                            MOVE COPIED-FRONT-TEXT(LINE-INDEX) TO SIGN-FRONT-TEXT(LINE-INDEX)
+                            MOVE COPIED-BACK-TEXT(LINE-INDEX) TO SIGN-BACK-TEXT(LINE-INDEX)
+                        END-PERFORM
+                        CALL "World-NotifyChanged" USING LK-POSITION
+                    END-IF
+                ELSE
+                    CALL "Item-SetCopiedSignText" USING LK-PLAYER SIGN-FRONT-TEXT SIGN-BACK-TEXT
+                END-IF
+                GOBACK
+            END-IF
+
+            IF SIGN-WAXED = 1
+                *> waxed signs can no longer be edited - no-op the interaction
+                GOBACK
+            END-IF
+        END-IF
 
         MOVE LK-POSITION TO PLAYER-UPDATE-SIGN-POSITION(LK-PLAYER)
 
-        MOVE 1 TO IS-FRONT-TEXT
+        CALL "Resolve-SignIsFront" USING LK-POSITION LK-FACE LK-CURSOR IS-FRONT-TEXT
         CALL "SendPacket-OpenSignEditor" USING PLAYER-CLIENT(LK-PLAYER) LK-POSITION IS-FRONT-TEXT
 
         GOBACK.
 
     END PROGRAM Callback-Interact.
 
+    *> --- Callback-Interact-Hanging ---
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Callback-Interact-Hanging.
+
+    DATA DIVISION.
+    WORKING-STORAGE SECTION.
+        COPY DD-PLAYERS.
+        COPY DD-SERVER-PROPERTIES.
+        COPY DD-BLOCK-ENTITY-SIGN.
+        01 SIGN-BE.
+            COPY DD-BLOCK-ENTITY REPLACING LEADING ==BLOCK-ENTITY== BY ==SIGN-BE==.
+        01 IS-FRONT-TEXT            BINARY-CHAR UNSIGNED.
+        01 HAS-COPIED-TEXT          BINARY-CHAR UNSIGNED.
+        01 COPIED-FRONT-TEXT        PIC X(128) OCCURS 4 TIMES.
+        01 COPIED-BACK-TEXT         PIC X(128) OCCURS 4 TIMES.
+        01 LINE-INDEX                BINARY-LONG UNSIGNED.
+    LINKAGE SECTION.
+        COPY DD-CALLBACK-BLOCK-INTERACT.
+
+    PROCEDURE DIVISION USING LK-PLAYER LK-ITEM-NAME LK-POSITION LK-FACE LK-CURSOR.
+        CALL "World-GetBlockEntity" USING LK-POSITION SIGN-BE
+        IF SIGN-BE-ID >= 0
+            SET ADDRESS OF SIGN-DATA TO SIGN-BE-DATA
+
+            IF SERVER-PROP-SIGN-COPY-ITEM NOT = SPACES
+                    AND LK-ITEM-NAME = SERVER-PROP-SIGN-COPY-ITEM
+                CALL "Item-GetCopiedSignText" USING LK-PLAYER HAS-COPIED-TEXT
+                    COPIED-FRONT-TEXT COPIED-BACK-TEXT
+                IF HAS-COPIED-TEXT = 1
+                    IF SIGN-WAXED = 0
+                        PERFORM VARYING LINE-INDEX FROM 1 BY 1 UNTIL LINE-INDEX > 4
+                            MOVE COPIED-FRONT-TEXT(LINE-INDEX) TO SIGN-FRONT-TEXT(LINE-INDEX)
+                            MOVE COPIED-BACK-TEXT(LINE-INDEX) TO SIGN-BACK-TEXT(LINE-INDEX)
+                        END-PERFORM
+                        CALL "World-NotifyChanged" USING LK-POSITION
+                    END-IF
+                ELSE
+                    CALL "Item-SetCopiedSignText" USING LK-PLAYER SIGN-FRONT-TEXT SIGN-BACK-TEXT
+                END-IF
+                GOBACK
+            END-IF
+
+            IF SIGN-WAXED = 1
+                GOBACK
+            END-IF
+        END-IF
+
+        MOVE LK-POSITION TO PLAYER-UPDATE-SIGN-POSITION(LK-PLAYER)
+
+        CALL "Resolve-SignIsFront" USING LK-POSITION LK-FACE LK-CURSOR IS-FRONT-TEXT
+        CALL "SendPacket-OpenSignEditor" USING PLAYER-CLIENT(LK-PLAYER) LK-POSITION IS-FRONT-TEXT
+
+        GOBACK.
+
+    END PROGRAM Callback-Interact-Hanging.
+
+    *> --- Resolve-SignIsFront ---
+    *> Works out whether the player clicked the front or the back of a sign,
+    *> using the sign's facing/rotation state together with the clicked face
+    *> and, when the clicked face is ambiguous (the post's top/bottom cap, or
+    *> a side perpendicular to the sign's axis), the cursor hit position.
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Resolve-SignIsFront.
+
+    DATA DIVISION.
+    WORKING-STORAGE SECTION.
+        01 SIGN-BLOCK-ID            BINARY-LONG UNSIGNED.
+        COPY DD-BLOCK-STATE REPLACING LEADING ==PREFIX== BY ==SIGNBS==.
+        01 FACING-VALUE             PIC X(16).
+        01 ROTATION-VALUE           PIC X(16).
+        01 ROTATION-NUM             BINARY-LONG.
+        01 FRONT-FACE               PIC X(5).
+        01 BACK-FACE                PIC X(5).
+    LINKAGE SECTION.
+        01 LK-POSITION.
+            02 LK-X                 BINARY-LONG.
+            02 LK-Y                 BINARY-LONG.
+            02 LK-Z                 BINARY-LONG.
+        01 LK-FACE                  PIC X(5).
+        01 LK-CURSOR.
+            02 LK-CURSOR-X           USAGE COMP-2.
+            02 LK-CURSOR-Y           USAGE COMP-2.
+            02 LK-CURSOR-Z           USAGE COMP-2.
+        01 LK-IS-FRONT              BINARY-CHAR UNSIGNED.
+
+    PROCEDURE DIVISION USING LK-POSITION LK-FACE LK-CURSOR LK-IS-FRONT.
+        MOVE 1 TO LK-IS-FRONT
+
+        CALL "World-GetBlock" USING LK-POSITION SIGN-BLOCK-ID
+        CALL "Blocks-ToDescription" USING SIGN-BLOCK-ID SIGNBS-DESCRIPTION
+        CALL "Blocks-Description-GetValue" USING SIGNBS-DESCRIPTION "facing" FACING-VALUE
+
+        IF FACING-VALUE NOT = SPACES
+            *> wall sign - "facing" is the direction it points away from the wall
+            MOVE FACING-VALUE TO FRONT-FACE
+        ELSE
+            *> standing sign - "rotation" (0-15) picks one of 16 headings
+            CALL "Blocks-Description-GetValue" USING SIGNBS-DESCRIPTION "rotation" ROTATION-VALUE
+            IF ROTATION-VALUE = SPACES
+                GOBACK
+            END-IF
+            MOVE FUNCTION NUMVAL(ROTATION-VALUE) TO ROTATION-NUM
+            EVALUATE TRUE
+                WHEN ROTATION-NUM < 4
+                    MOVE "south" TO FRONT-FACE
+                WHEN ROTATION-NUM < 8
+                    MOVE "west" TO FRONT-FACE
+                WHEN ROTATION-NUM < 12
+                    MOVE "north" TO FRONT-FACE
+                WHEN OTHER
+                    MOVE "east" TO FRONT-FACE
+            END-EVALUATE
+        END-IF
+
+        EVALUATE FRONT-FACE
+            WHEN "north" MOVE "south" TO BACK-FACE
+            WHEN "south" MOVE "north" TO BACK-FACE
+            WHEN "east"  MOVE "west" TO BACK-FACE
+            WHEN "west"  MOVE "east" TO BACK-FACE
+        END-EVALUATE
+
+        EVALUATE TRUE
+            WHEN LK-FACE = FRONT-FACE
+                MOVE 1 TO LK-IS-FRONT
+            WHEN LK-FACE = BACK-FACE
+                MOVE 0 TO LK-IS-FRONT
+            WHEN FRONT-FACE = "north" OR FRONT-FACE = "south"
+                *> clicked the post's cap or an east/west side - use the
+                *> cursor's position along the north/south axis instead
+                IF (FRONT-FACE = "north" AND LK-CURSOR-Z < 0.5) OR
+                   (FRONT-FACE = "south" AND LK-CURSOR-Z >= 0.5)
+                    MOVE 1 TO LK-IS-FRONT
+                ELSE
+                    MOVE 0 TO LK-IS-FRONT
+                END-IF
+            WHEN OTHER
+                IF (FRONT-FACE = "east" AND LK-CURSOR-X >= 0.5) OR
+                   (FRONT-FACE = "west" AND LK-CURSOR-X < 0.5)
+                    MOVE 1 TO LK-IS-FRONT
+                ELSE
+                    MOVE 0 TO LK-IS-FRONT
+                END-IF
+        END-EVALUATE
+
+        GOBACK.
+
+    END PROGRAM Resolve-SignIsFront.
+
+    *> --- Allocate-Sign ---
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Allocate-Sign.
+
+    DATA DIVISION.
+    WORKING-STORAGE SECTION.
+        COPY DD-BLOCK-ENTITY-SIGN.
+    LINKAGE SECTION.
+        COPY DD-CALLBACK-BLOCK-ENTITY-ALLOCATE.
+
+    PROCEDURE DIVISION USING LK-POSITION LK-BLOCK-ENTITY-DATA.
+        ALLOCATE SIGN-DATA INITIALIZED
+        MOVE 0 TO SIGN-HANGING
+        SET LK-BLOCK-ENTITY-DATA TO ADDRESS OF SIGN-DATA
+
+        GOBACK.
+
+    END PROGRAM Allocate-Sign.
+
+    *> --- Allocate-HangingSign ---
+    *> A hanging sign is "attached" (short chain straight into the block
+    *> above) when the block it was placed under is solid; otherwise it
+    *> hangs from a longer chain with nothing solid directly overhead.
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Allocate-HangingSign.
+
+    DATA DIVISION.
+    WORKING-STORAGE SECTION.
+        COPY DD-BLOCK-ENTITY-SIGN.
+        01 ABOVE-POSITION.
+            02 ABOVE-X               BINARY-LONG.
+            02 ABOVE-Y               BINARY-LONG.
+            02 ABOVE-Z               BINARY-LONG.
+        01 ABOVE-BLOCK-ID           BINARY-LONG UNSIGNED.
+    LINKAGE SECTION.
+        COPY DD-CALLBACK-BLOCK-ENTITY-ALLOCATE.
+
+    PROCEDURE DIVISION USING LK-POSITION LK-BLOCK-ENTITY-DATA.
+        ALLOCATE SIGN-DATA INITIALIZED
+        MOVE 1 TO SIGN-HANGING
+
+        MOVE LK-X TO ABOVE-X
+        MOVE LK-Z TO ABOVE-Z
+        ADD 1 TO LK-Y GIVING ABOVE-Y
+        CALL "World-GetBlock" USING ABOVE-POSITION ABOVE-BLOCK-ID
+        IF ABOVE-BLOCK-ID NOT = 0
+            MOVE 1 TO SIGN-ATTACHED
+        END-IF
+
+        SET LK-BLOCK-ENTITY-DATA TO ADDRESS OF SIGN-DATA
+
+        GOBACK.
+
+    END PROGRAM Allocate-HangingSign.
+
+    *> --- Serialize-Sign ---
+    *> Writes a sign's (standing/wall/hanging) text lines and flags into the
+    *> region file's write buffer, one field after another at fixed widths.
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Serialize-Sign.
+
+    DATA DIVISION.
+    WORKING-STORAGE SECTION.
+        COPY DD-BLOCK-ENTITY-SIGN.
+        01 LINE-INDEX                BINARY-LONG UNSIGNED.
+    LINKAGE SECTION.
+        COPY DD-CALLBACK-BLOCK-ENTITY-SERIALIZE.
+
+    PROCEDURE DIVISION USING LK-BLOCK-ENTITY-DATA LK-BUFFER LK-OFFSET.
+        SET ADDRESS OF SIGN-DATA TO LK-BLOCK-ENTITY-DATA
+
+        PERFORM VARYING LINE-INDEX FROM 1 BY 1 UNTIL LINE-INDEX > 4
+            MOVE SIGN-FRONT-TEXT(LINE-INDEX) TO LK-BUFFER(LK-OFFSET + 1:128)
+            ADD 128 TO LK-OFFSET
+        END-PERFORM
+        PERFORM VARYING LINE-INDEX FROM 1 BY 1 UNTIL LINE-INDEX > 4
+            MOVE SIGN-BACK-TEXT(LINE-INDEX) TO LK-BUFFER(LK-OFFSET + 1:128)
+            ADD 128 TO LK-OFFSET
+        END-PERFORM
+
+        CALL "Encode-Byte" USING LK-BUFFER LK-OFFSET SIGN-WAXED
+        CALL "Encode-Byte" USING LK-BUFFER LK-OFFSET SIGN-HANGING
+        CALL "Encode-Byte" USING LK-BUFFER LK-OFFSET SIGN-ATTACHED
+
+        GOBACK.
+
+    END PROGRAM Serialize-Sign.
+
+    *> --- Deserialize-Sign ---
+    *> Allocates a fresh sign data buffer and reads it back out of the
+    *> region file's read buffer, the inverse of Serialize-Sign.
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Deserialize-Sign.
+
+    DATA DIVISION.
+    WORKING-STORAGE SECTION.
+        COPY DD-BLOCK-ENTITY-SIGN.
+        01 LINE-INDEX                BINARY-LONG UNSIGNED.
+    LINKAGE SECTION.
+        COPY DD-CALLBACK-BLOCK-ENTITY-DESERIALIZE.
+
+    PROCEDURE DIVISION USING LK-BLOCK-ENTITY-DATA LK-BUFFER LK-OFFSET.
+        ALLOCATE SIGN-DATA INITIALIZED
+
+        PERFORM VARYING LINE-INDEX FROM 1 BY 1 UNTIL LINE-INDEX > 4
+            MOVE LK-BUFFER(LK-OFFSET + 1:128) TO SIGN-FRONT-TEXT(LINE-INDEX)
+            ADD 128 TO LK-OFFSET
+        END-PERFORM
+        PERFORM VARYING LINE-INDEX FROM 1 BY 1 UNTIL LINE-INDEX > 4
+            MOVE LK-BUFFER(LK-OFFSET + 1:128) TO SIGN-BACK-TEXT(LINE-INDEX)
+            ADD 128 TO LK-OFFSET
+        END-PERFORM
+
+        CALL "Decode-Byte" USING LK-BUFFER LK-OFFSET SIGN-WAXED
+        CALL "Decode-Byte" USING LK-BUFFER LK-OFFSET SIGN-HANGING
+        CALL "Decode-Byte" USING LK-BUFFER LK-OFFSET SIGN-ATTACHED
+
+        SET LK-BLOCK-ENTITY-DATA TO ADDRESS OF SIGN-DATA
+
+        GOBACK.
+
+    END PROGRAM Deserialize-Sign.
+
 END PROGRAM RegisterBlock-Sign.
+
+*> --- Moderation-FilterSignText ---
+*> Checks one line of sign text against the configured word filter,
+*> replacing the whole line and flagging it when a blocked word is
+*> found. Meant to be called once per line by whatever receives the
+*> client's sign text submission (the Update Sign packet handler),
+*> before that text is written into the sign's block entity.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Moderation-FilterSignText.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-SERVER-PROPERTIES.
+    01 WORD-INDEX                BINARY-LONG UNSIGNED.
+    01 WORD-LENGTH                BINARY-LONG UNSIGNED.
+    01 MATCH-COUNT                BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-TEXT                   PIC X ANY LENGTH.
+    01 LK-REJECTED                BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-TEXT LK-REJECTED.
+    MOVE 0 TO LK-REJECTED
+
+    PERFORM VARYING WORD-INDEX FROM 1 BY 1
+            UNTIL WORD-INDEX > SERVER-PROP-BLOCKED-WORD-COUNT
+        COMPUTE WORD-LENGTH = FUNCTION LENGTH(FUNCTION TRIM(SERVER-PROP-BLOCKED-WORD(WORD-INDEX)))
+        IF WORD-LENGTH > 0
+            MOVE 0 TO MATCH-COUNT
+            INSPECT LK-TEXT TALLYING MATCH-COUNT
+                FOR ALL SERVER-PROP-BLOCKED-WORD(WORD-INDEX)(1:WORD-LENGTH)
+            IF MATCH-COUNT > 0
+                MOVE 1 TO LK-REJECTED
+                MOVE ALL "*" TO LK-TEXT
+            END-IF
+        END-IF
+    END-PERFORM
+
+    GOBACK.
+
+END PROGRAM Moderation-FilterSignText.
+
+*> --- World-SignAuditReport ---
+*> Walks every loaded chunk's block entities, picks out the sign and
+*> hanging-sign ones, and dumps each one's world position plus current
+*> front/back text to a file in one pass - a moderator can grep that
+*> instead of flying around reading every sign on a large map.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-SignAuditReport.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SIGN-AUDIT-LOG-FILE ASSIGN TO SIGN-AUDIT-LOG-PATH
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  SIGN-AUDIT-LOG-FILE.
+01  SIGN-AUDIT-LOG-RECORD        PIC X(1100).
+
+WORKING-STORAGE SECTION.
+    COPY DD-SERVER-PROPERTIES.
+    COPY DD-WORLD.
+    COPY DD-CHUNK-REF.
+    COPY DD-BLOCK-ENTITY-SIGN.
+    01 SIGN-AUDIT-LOG-PATH        PIC X(256).
+    01 BE-INDEX                   BINARY-LONG UNSIGNED.
+    01 BE-TYPE-NAME                PIC X(64).
+    01 BE-LOCAL-INDEX              BINARY-LONG UNSIGNED.
+    01 BE-X-LOCAL                 BINARY-LONG UNSIGNED.
+    01 BE-Z-LOCAL                 BINARY-LONG UNSIGNED.
+    01 BE-Y-PLUS-64                BINARY-LONG UNSIGNED.
+    01 SIGN-WORLD-X                 BINARY-LONG.
+    01 SIGN-WORLD-Y                 BINARY-LONG.
+    01 SIGN-WORLD-Z                 BINARY-LONG.
+    01 SIGN-X-TEXT                 PIC ----------9.
+    01 SIGN-Y-TEXT                 PIC ----------9.
+    01 SIGN-Z-TEXT                 PIC ----------9.
+    01 SIGN-COUNT                  BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-SIGN-COUNT                BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-SIGN-COUNT.
+    MOVE 0 TO SIGN-COUNT
+
+    MOVE SERVER-PROP-SIGN-AUDIT-LOG-PATH TO SIGN-AUDIT-LOG-PATH
+    OPEN OUTPUT SIGN-AUDIT-LOG-FILE
+
+    PERFORM VARYING WORLD-CHUNK-IDX FROM 1 BY 1 UNTIL WORLD-CHUNK-IDX > WORLD-CHUNK-COUNT
+        IF WORLD-CHUNK-POINTER(WORLD-CHUNK-IDX) NOT EQUAL NULL
+            SET ADDRESS OF CHUNK TO WORLD-CHUNK-POINTER(WORLD-CHUNK-IDX)
+
+            PERFORM VARYING BE-INDEX FROM 1 BY 1 UNTIL BE-INDEX > 98304
+                IF CHUNK-BLOCK-ENTITY-ID(BE-INDEX) >= 0
+                    CALL "Registries-Get-EntryName" USING "minecraft:block_entity_type"
+                        CHUNK-BLOCK-ENTITY-ID(BE-INDEX) BE-TYPE-NAME
+                    IF BE-TYPE-NAME = "minecraft:sign" OR BE-TYPE-NAME = "minecraft:hanging_sign"
+                        MOVE BE-INDEX TO BE-LOCAL-INDEX
+                        SUBTRACT 1 FROM BE-LOCAL-INDEX
+                        COMPUTE BE-X-LOCAL = FUNCTION MOD(BE-LOCAL-INDEX, 16)
+                        COMPUTE BE-Z-LOCAL = FUNCTION MOD(BE-LOCAL-INDEX / 16, 16)
+                        COMPUTE BE-Y-PLUS-64 = BE-LOCAL-INDEX / 256
+
+                        COMPUTE SIGN-WORLD-X = CHUNK-X * 16 + BE-X-LOCAL
+                        COMPUTE SIGN-WORLD-Y = BE-Y-PLUS-64 - 64
+                        COMPUTE SIGN-WORLD-Z = CHUNK-Z * 16 + BE-Z-LOCAL
+
+                        SET ADDRESS OF SIGN-DATA TO CHUNK-BLOCK-ENTITY-DATA(BE-INDEX)
+
+                        MOVE SIGN-WORLD-X TO SIGN-X-TEXT
+                        MOVE SIGN-WORLD-Y TO SIGN-Y-TEXT
+                        MOVE SIGN-WORLD-Z TO SIGN-Z-TEXT
+
+                        STRING
+                            "pos=" DELIMITED BY SIZE
+                            SIGN-X-TEXT DELIMITED BY SIZE
+                            "," DELIMITED BY SIZE
+                            SIGN-Y-TEXT DELIMITED BY SIZE
+                            "," DELIMITED BY SIZE
+                            SIGN-Z-TEXT DELIMITED BY SIZE
+                            " front=" DELIMITED BY SIZE
+                            FUNCTION TRIM(SIGN-FRONT-TEXT(1)) DELIMITED BY SIZE
+                            "|" DELIMITED BY SIZE
+                            FUNCTION TRIM(SIGN-FRONT-TEXT(2)) DELIMITED BY SIZE
+                            "|" DELIMITED BY SIZE
+                            FUNCTION TRIM(SIGN-FRONT-TEXT(3)) DELIMITED BY SIZE
+                            "|" DELIMITED BY SIZE
+                            FUNCTION TRIM(SIGN-FRONT-TEXT(4)) DELIMITED BY SIZE
+                            " back=" DELIMITED BY SIZE
+                            FUNCTION TRIM(SIGN-BACK-TEXT(1)) DELIMITED BY SIZE
+                            "|" DELIMITED BY SIZE
+                            FUNCTION TRIM(SIGN-BACK-TEXT(2)) DELIMITED BY SIZE
+                            "|" DELIMITED BY SIZE
+                            FUNCTION TRIM(SIGN-BACK-TEXT(3)) DELIMITED BY SIZE
+                            "|" DELIMITED BY SIZE
+                            FUNCTION TRIM(SIGN-BACK-TEXT(4)) DELIMITED BY SIZE
+                            INTO SIGN-AUDIT-LOG-RECORD
+                        END-STRING
+
+                        WRITE SIGN-AUDIT-LOG-RECORD
+                        ADD 1 TO SIGN-COUNT
+                    END-IF
+                END-IF
+            END-PERFORM
+        END-IF
+    END-PERFORM
+
+    CLOSE SIGN-AUDIT-LOG-FILE
+    MOVE SIGN-COUNT TO LK-SIGN-COUNT
+
+    GOBACK.
+
+END PROGRAM World-SignAuditReport.
