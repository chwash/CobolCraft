@@ -6,6 +6,8 @@ DATA DIVISION.
 WORKING-STORAGE SECTION.
     01 BLOCK-REGISTRY           BINARY-LONG.
     01 FACE-PTR                 PROGRAM-POINTER.
+    01 FLUID-SOURCE-PTR         PROGRAM-POINTER.
+    01 NEIGHBOR-UPDATE-PTR      PROGRAM-POINTER.
     01 BLOCK-COUNT              BINARY-LONG UNSIGNED.
     01 BLOCK-ID                 BINARY-LONG UNSIGNED.
     01 BLOCK-TYPE               PIC X(64).
@@ -17,6 +19,8 @@ PROCEDURE DIVISION.
     CALL "Registries-LookupRegistry" USING "minecraft:block" BLOCK-REGISTRY
 
     SET FACE-PTR TO ENTRY "Callback-Face"
+    SET FLUID-SOURCE-PTR TO ENTRY "Callback-FluidSource"
+    SET NEIGHBOR-UPDATE-PTR TO ENTRY "Callback-NeighborUpdate"
 
     *> Loop over all blocks and register the callback for each matching block type
     CALL "Registries-EntryCount" USING BLOCK-REGISTRY BLOCK-COUNT
@@ -26,8 +30,12 @@ PROCEDURE DIVISION.
             CALL "Blocks-GetStateIds" USING BLOCK-ID BLOCK-MINIMUM-STATE-ID BLOCK-MAXIMUM-STATE-ID
             PERFORM VARYING STATE-ID FROM BLOCK-MINIMUM-STATE-ID BY 1 UNTIL STATE-ID > BLOCK-MAXIMUM-STATE-ID
                 CALL "SetCallback-BlockFace" USING STATE-ID FACE-PTR
+                CALL "SetCallback-BlockFluidSource" USING STATE-ID FLUID-SOURCE-PTR
+                CALL "SetCallback-BlockNeighborUpdate" USING STATE-ID NEIGHBOR-UPDATE-PTR
             END-PERFORM
-            *> TODO set metadata
+            *> Waterlogged state isn't part of the slab's block state here -
+            *> it's tracked per-position via World-GetWaterlogged/World-SetWaterlogged,
+            *> set automatically by World-SetBlock when a slab is placed into water
         END-IF
     END-PERFORM
 
@@ -66,4 +74,80 @@ PROCEDURE DIVISION.
 
     END PROGRAM Callback-Face.
 
+    *> --- Callback-FluidSource ---
+    *> Reports whether a waterlogged slab's submerged half should act as a
+    *> water source tile on the given face, for fluid-spread to consult -
+    *> a top slab is submerged on its upper surface, a bottom slab on its
+    *> lower surface, and a double slab (fully solid either way) on both,
+    *> mirroring the "up"/"down" solidity split Callback-Face applies.
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Callback-FluidSource.
+
+    DATA DIVISION.
+    WORKING-STORAGE SECTION.
+        COPY DD-BLOCK-STATE REPLACING LEADING ==PREFIX== BY ==BLOCK==.
+        01 PROPERTY-VALUE           PIC X(16).
+        01 SLAB-WATERLOGGED         BINARY-CHAR UNSIGNED.
+    LINKAGE SECTION.
+        COPY DD-CALLBACK-BLOCK-FLUID-SOURCE.
+
+    PROCEDURE DIVISION USING LK-POSITION LK-BLOCK-STATE LK-FACE LK-RESULT.
+        MOVE 0 TO LK-RESULT
+
+        CALL "World-GetWaterlogged" USING LK-POSITION SLAB-WATERLOGGED
+        IF SLAB-WATERLOGGED = 1
+            CALL "Blocks-ToDescription" USING LK-BLOCK-STATE BLOCK-DESCRIPTION
+            CALL "Blocks-Description-GetValue" USING BLOCK-DESCRIPTION "type" PROPERTY-VALUE
+
+            EVALUATE TRUE
+                WHEN PROPERTY-VALUE = "double"
+                    MOVE 1 TO LK-RESULT
+                WHEN PROPERTY-VALUE = "top" AND LK-FACE = "up"
+                    MOVE 1 TO LK-RESULT
+                WHEN PROPERTY-VALUE = "bottom" AND LK-FACE = "down"
+                    MOVE 1 TO LK-RESULT
+            END-EVALUATE
+        END-IF
+
+        GOBACK.
+
+    END PROGRAM Callback-FluidSource.
+
+    *> --- Callback-NeighborUpdate ---
+    *> A bottom or double slab occupies the lower half of its space and
+    *> rests on the block below it, the same half Callback-Face reports as
+    *> solid - when that support turns to air, the slab has nothing left to
+    *> sit on and breaks, the same reaction a torch or sign gets from
+    *> losing its backing block. A top slab rests against the block above
+    *> instead, so a change below it doesn't affect it.
+    IDENTIFICATION DIVISION.
+    PROGRAM-ID. Callback-NeighborUpdate.
+
+    DATA DIVISION.
+    WORKING-STORAGE SECTION.
+        COPY DD-BLOCK-STATE REPLACING LEADING ==PREFIX== BY ==BLOCK==.
+        01 PROPERTY-VALUE           PIC X(16).
+        01 SLAB-STATE-ID            BINARY-LONG UNSIGNED.
+        01 AIR-BLOCK-ID             BINARY-LONG UNSIGNED VALUE 0.
+    LINKAGE SECTION.
+        COPY DD-CALLBACK-BLOCK-NEIGHBOR-UPDATE.
+
+
+    PROCEDURE DIVISION USING LK-POSITION LK-FACE LK-CHANGED-BLOCK-ID.
+        *> LK-FACE = "down" means this slab's own down face touches the
+        *> position that just changed below it - i.e. the block it was
+        *> resting on
+        IF LK-FACE = "down" AND LK-CHANGED-BLOCK-ID = AIR-BLOCK-ID
+            CALL "World-GetBlock" USING LK-POSITION SLAB-STATE-ID
+            CALL "Blocks-ToDescription" USING SLAB-STATE-ID BLOCK-DESCRIPTION
+            CALL "Blocks-Description-GetValue" USING BLOCK-DESCRIPTION "type" PROPERTY-VALUE
+            IF PROPERTY-VALUE NOT = "top"
+                CALL "World-SetBlock" USING OMITTED LK-POSITION AIR-BLOCK-ID
+            END-IF
+        END-IF
+
+        GOBACK.
+
+    END PROGRAM Callback-NeighborUpdate.
+
 END PROGRAM RegisterBlock-Slab.
