@@ -0,0 +1,41 @@
+*> --- Player-AutosaveAll ---
+*> Flushes every connected player's data (position, inventory, ...) to
+*> disk on a fixed schedule, independent of chunk save timing, so a
+*> crash between full world saves costs at most one autosave interval
+*> of player progress. Called by the external tick loop every
+*> SERVER-PROP-PLAYER-AUTOSAVE-INTERVAL-TICKS, the same division of
+*> labor as World-StatisticsReport and its own stats interval.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Player-AutosaveAll.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-CLIENTS.
+    COPY DD-CLIENT-STATES.
+    COPY DD-PLAYERS.
+    01 CLIENT-ID                 BINARY-LONG UNSIGNED.
+    01 PLAYER-ID                 BINARY-LONG.
+    01 PLAYER-SAVED               BINARY-CHAR UNSIGNED.
+LINKAGE SECTION.
+    01 LK-SAVED-COUNT            BINARY-LONG UNSIGNED.
+    01 LK-FAILED-COUNT           BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-SAVED-COUNT LK-FAILED-COUNT.
+    MOVE 0 TO LK-SAVED-COUNT
+    MOVE 0 TO LK-FAILED-COUNT
+
+    PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+        IF CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY
+            MOVE CLIENT-PLAYER(CLIENT-ID) TO PLAYER-ID
+            CALL "Player-SaveData" USING PLAYER-ID PLAYER-SAVED
+            IF PLAYER-SAVED = 1
+                ADD 1 TO LK-SAVED-COUNT
+            ELSE
+                ADD 1 TO LK-FAILED-COUNT
+            END-IF
+        END-IF
+    END-PERFORM
+
+    GOBACK.
+
+END PROGRAM Player-AutosaveAll.
