@@ -5,10 +5,18 @@ DATA DIVISION.
 WORKING-STORAGE SECTION.
     COPY DD-CLIENTS.
     COPY DD-PLAYERS.
+    COPY DD-CLIENT-STATES.
     01 PLAYER-ID                BINARY-LONG.
     *> payload
     01 ENTITY-ID                BINARY-LONG.
     01 ACTION-ID                BINARY-LONG.
+    *> entity pose, as sent in an Entity Metadata packet
+    01 POSE-STANDING            BINARY-CHAR UNSIGNED VALUE 0.
+    01 POSE-FALL-FLYING         BINARY-CHAR UNSIGNED VALUE 1.
+    01 POSE-SNEAKING            BINARY-CHAR UNSIGNED VALUE 5.
+    01 BROADCAST-POSE           BINARY-CHAR UNSIGNED.
+    01 CLIENT-ID                BINARY-LONG UNSIGNED.
+    01 ACTION-PTR               PROGRAM-POINTER.
 LINKAGE SECTION.
     01 LK-CLIENT                BINARY-LONG UNSIGNED.
     01 LK-BUFFER                PIC X ANY LENGTH.
@@ -24,9 +32,61 @@ PROCEDURE DIVISION USING LK-CLIENT LK-BUFFER LK-OFFSET.
         *> start sneaking
         WHEN 0
             MOVE 1 TO PLAYER-SNEAKING(PLAYER-ID)
+            MOVE POSE-SNEAKING TO BROADCAST-POSE
+            PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+                IF CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY AND CLIENT-ID NOT = LK-CLIENT
+                    CALL "SendPacket-EntityMetadata" USING CLIENT-ID PLAYER-ID BROADCAST-POSE
+                END-IF
+            END-PERFORM
         *> stop sneaking
         WHEN 1
             MOVE 0 TO PLAYER-SNEAKING(PLAYER-ID)
+            MOVE POSE-STANDING TO BROADCAST-POSE
+            PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+                IF CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY AND CLIENT-ID NOT = LK-CLIENT
+                    CALL "SendPacket-EntityMetadata" USING CLIENT-ID PLAYER-ID BROADCAST-POSE
+                END-IF
+            END-PERFORM
+        *> start sprinting
+        WHEN 3
+            MOVE 1 TO PLAYER-SPRINTING(PLAYER-ID)
+        *> stop sprinting
+        WHEN 4
+            MOVE 0 TO PLAYER-SPRINTING(PLAYER-ID)
+        *> leave bed
+        WHEN 2
+            MOVE 0 TO PLAYER-SLEEPING(PLAYER-ID)
+            MOVE POSE-STANDING TO BROADCAST-POSE
+            PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+                IF CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY AND CLIENT-ID NOT = LK-CLIENT
+                    CALL "SendPacket-EntityMetadata" USING CLIENT-ID PLAYER-ID BROADCAST-POSE
+                END-IF
+            END-PERFORM
+        *> horse jump start/stop, open horse inventory - no vehicles modeled
+        *> yet, so just route through a callback table (same shape as
+        *> SetCallback-BlockInteract) so vehicle support has a hook to
+        *> attach to later instead of needing this handler rewritten again
+        WHEN 5
+        WHEN 6
+        WHEN 8
+            CALL "GetCallback-PlayerCommand" USING ACTION-ID ACTION-PTR
+            IF ACTION-PTR NOT = NULL
+                CALL ACTION-PTR USING PLAYER-ID
+            END-IF
+        *> start fall flying (elytra)
+        WHEN 9
+            IF PLAYER-GLIDING(PLAYER-ID) = 1
+                MOVE 0 TO PLAYER-GLIDING(PLAYER-ID)
+                MOVE POSE-STANDING TO BROADCAST-POSE
+            ELSE
+                MOVE 1 TO PLAYER-GLIDING(PLAYER-ID)
+                MOVE POSE-FALL-FLYING TO BROADCAST-POSE
+            END-IF
+            PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+                IF CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY AND CLIENT-ID NOT = LK-CLIENT
+                    CALL "SendPacket-EntityMetadata" USING CLIENT-ID PLAYER-ID BROADCAST-POSE
+                END-IF
+            END-PERFORM
     END-EVALUATE
 
     GOBACK.
