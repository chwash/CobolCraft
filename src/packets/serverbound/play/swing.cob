@@ -13,6 +13,7 @@ WORKING-STORAGE SECTION.
     *> variables
     01 CLIENT-ID                BINARY-LONG UNSIGNED.
     01 ANIMATION                BINARY-CHAR UNSIGNED.
+    01 CURRENT-TICK             BINARY-LONG UNSIGNED.
 LINKAGE SECTION.
     01 LK-CLIENT                BINARY-LONG UNSIGNED.
     01 LK-BUFFER                PIC X ANY LENGTH.
@@ -23,6 +24,22 @@ PROCEDURE DIVISION USING LK-CLIENT LK-BUFFER LK-OFFSET.
 
     CALL "Decode-VarInt" USING LK-BUFFER LK-OFFSET HAND-ENUM
 
+    *> Anti-cheat: cap how many swings one player is credited with per
+    *> tick, since a vanilla client (and its swing cooldown) can't
+    *> produce more than a couple - anything past the cap is an
+    *> autoclicker/hacked-client pattern, so drop it and log the offender
+    CALL "Server-GetCurrentTick" USING CURRENT-TICK
+    IF PLAYER-SWING-TICK(PLAYER-ID) NOT = CURRENT-TICK
+        MOVE CURRENT-TICK TO PLAYER-SWING-TICK(PLAYER-ID)
+        MOVE 0 TO PLAYER-SWING-COUNT(PLAYER-ID)
+    END-IF
+    ADD 1 TO PLAYER-SWING-COUNT(PLAYER-ID)
+
+    IF PLAYER-SWING-COUNT(PLAYER-ID) > SERVER-PROP-MAX-SWINGS-PER-TICK
+        CALL "Log-AntiCheatEvent" USING LK-CLIENT PLAYER-ID "swing rate exceeded"
+        GOBACK
+    END-IF
+
     *> hand enum: 0=main hand, 1=offhand
     IF HAND-ENUM = 1
         MOVE 3 TO ANIMATION
@@ -40,3 +57,57 @@ PROCEDURE DIVISION USING LK-CLIENT LK-BUFFER LK-OFFSET.
     GOBACK.
 
 END PROGRAM RecvPacket-Swing.
+
+*> --- Log-AntiCheatEvent ---
+*> Appends one line per suspected-cheat event to a rolling log (timestamp,
+*> client/player id, reason), so repeat offenders can be found without
+*> waiting on a player report.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Log-AntiCheatEvent.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ANTICHEAT-LOG-FILE ASSIGN TO ANTICHEAT-LOG-PATH
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ANTICHEAT-LOG-FILE.
+01  ANTICHEAT-LOG-RECORD        PIC X(128).
+
+WORKING-STORAGE SECTION.
+    COPY DD-SERVER-PROPERTIES.
+    01 ANTICHEAT-LOG-PATH       PIC X(256).
+    01 ANTICHEAT-TIMESTAMP      PIC X(21).
+    01 ANTICHEAT-CLIENT-TEXT    PIC ---9.
+    01 ANTICHEAT-PLAYER-TEXT    PIC ---9.
+LINKAGE SECTION.
+    01 LK-CLIENT                BINARY-LONG UNSIGNED.
+    01 LK-PLAYER-ID             BINARY-LONG.
+    01 LK-REASON                PIC X ANY LENGTH.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-PLAYER-ID LK-REASON.
+    MOVE FUNCTION CURRENT-DATE TO ANTICHEAT-TIMESTAMP
+    MOVE LK-CLIENT TO ANTICHEAT-CLIENT-TEXT
+    MOVE LK-PLAYER-ID TO ANTICHEAT-PLAYER-TEXT
+
+    STRING
+        ANTICHEAT-TIMESTAMP DELIMITED BY SIZE
+        " client=" DELIMITED BY SIZE
+        ANTICHEAT-CLIENT-TEXT DELIMITED BY SIZE
+        " player=" DELIMITED BY SIZE
+        ANTICHEAT-PLAYER-TEXT DELIMITED BY SIZE
+        " " DELIMITED BY SIZE
+        LK-REASON DELIMITED BY SIZE
+        INTO ANTICHEAT-LOG-RECORD
+    END-STRING
+
+    MOVE SERVER-PROP-ANTICHEAT-LOG-PATH TO ANTICHEAT-LOG-PATH
+    OPEN EXTEND ANTICHEAT-LOG-FILE
+    WRITE ANTICHEAT-LOG-RECORD
+    CLOSE ANTICHEAT-LOG-FILE
+
+    GOBACK.
+
+END PROGRAM Log-AntiCheatEvent.
