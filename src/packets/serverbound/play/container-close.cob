@@ -7,7 +7,6 @@ WORKING-STORAGE SECTION.
     COPY DD-PLAYERS.
     01 PLAYER-ID                BINARY-LONG.
     01 WINDOW-ID                BINARY-LONG.
-    01 CLOSE-PTR                PROGRAM-POINTER.
 LINKAGE SECTION.
     01 LK-CLIENT                BINARY-LONG UNSIGNED.
     01 LK-BUFFER                PIC X ANY LENGTH.
@@ -19,18 +18,83 @@ PROCEDURE DIVISION USING LK-CLIENT LK-BUFFER LK-OFFSET.
     CALL "Decode-VarInt" USING LK-BUFFER LK-OFFSET WINDOW-ID
 
     IF PLAYER-WINDOW-ID(PLAYER-ID) NOT = WINDOW-ID
-        *> different window than expected - ignore
+        *> different window than expected (e.g. a stale client-side window
+        *> id after the server already opened another one) - still run the
+        *> cursor safety net below before ignoring it, since a cursor item
+        *> can be sitting there either way
+        CALL "Player-ReturnCursorItem" USING PLAYER-ID
         GOBACK
     END-IF
 
-    CALL "GetCallback-WindowClose" USING PLAYER-WINDOW-TYPE(PLAYER-ID) CLOSE-PTR
+    CALL "Player-CloseOpenWindow" USING PLAYER-ID
+
+    *> Guaranteed safety net: whatever the window's own close callback did
+    *> or didn't clean up, a stack still on the player's cursor never just
+    *> disappears - it goes back into inventory, or to the ground at their
+    *> feet if inventory has no room
+    CALL "Player-ReturnCursorItem" USING PLAYER-ID
+
+    GOBACK.
+
+END PROGRAM RecvPacket-ContainerClose.
+
+*> --- Player-CloseOpenWindow ---
+*> Runs the same window-close cleanup RecvPacket-ContainerClose triggers
+*> on an explicit close packet. Pulled out so Player-HandleDisconnect can
+*> run the identical cleanup for a player who drops connection with a
+*> window still open, instead of leaking PLAYER-WINDOW-ID/-TYPE and
+*> whatever the callback itself needs to flush (e.g. a crafting grid).
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Player-CloseOpenWindow.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-PLAYERS.
+    01 CLOSE-PTR                PROGRAM-POINTER.
+LINKAGE SECTION.
+    01 LK-PLAYER-ID              BINARY-LONG.
+
+PROCEDURE DIVISION USING LK-PLAYER-ID.
+    CALL "GetCallback-WindowClose" USING PLAYER-WINDOW-TYPE(LK-PLAYER-ID) CLOSE-PTR
     IF CLOSE-PTR NOT = NULL
-        CALL CLOSE-PTR USING PLAYER-ID
+        CALL CLOSE-PTR USING LK-PLAYER-ID
     END-IF
 
-    MOVE 0 TO PLAYER-WINDOW-ID(PLAYER-ID)
-    MOVE -1 TO PLAYER-WINDOW-TYPE(PLAYER-ID)
+    MOVE 0 TO PLAYER-WINDOW-ID(LK-PLAYER-ID)
+    MOVE -1 TO PLAYER-WINDOW-TYPE(LK-PLAYER-ID)
 
     GOBACK.
 
-END PROGRAM RecvPacket-ContainerClose.
+END PROGRAM Player-CloseOpenWindow.
+
+*> --- Player-HandleDisconnect ---
+*> Called when a client's connection drops (crash, network loss, normal
+*> quit) so server-side per-player state that would otherwise only be
+*> cleared by an explicit client packet gets cleared here too.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Player-HandleDisconnect.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-CLIENTS.
+    COPY DD-PLAYERS.
+    01 PLAYER-ID                BINARY-LONG.
+LINKAGE SECTION.
+    01 LK-CLIENT                BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CLIENT.
+    MOVE CLIENT-PLAYER(LK-CLIENT) TO PLAYER-ID
+
+    *> A client can drop before a player object is even assigned (crash
+    *> or network loss during login/configuration) - nothing to clean up
+    IF PLAYER-ID = 0
+        GOBACK
+    END-IF
+
+    IF PLAYER-WINDOW-ID(PLAYER-ID) NOT = 0
+        CALL "Player-CloseOpenWindow" USING PLAYER-ID
+    END-IF
+
+    GOBACK.
+
+END PROGRAM Player-HandleDisconnect.
