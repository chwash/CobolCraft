@@ -4,6 +4,7 @@ PROGRAM-ID. SendPacket-FinishConfiguration.
 DATA DIVISION.
 WORKING-STORAGE SECTION.
     COPY DD-PACKET REPLACING IDENTIFIER BY "configuration/clientbound/minecraft:finish_configuration".
+    COPY DD-SERVER-PROPERTIES.
     *> buffer used to store the packet data
     01 PAYLOAD          PIC X(1).
     01 PAYLOADLEN       BINARY-LONG UNSIGNED    VALUE 0.
@@ -11,6 +12,13 @@ LINKAGE SECTION.
     01 LK-CLIENT        BINARY-LONG UNSIGNED.
 
 PROCEDURE DIVISION USING LK-CLIENT.
+    *> Prompt for our resource pack before leaving configuration, so a
+    *> joining player gets it automatically instead of being told to load
+    *> it manually
+    IF SERVER-PROP-RESOURCE-PACK-URL NOT = SPACES
+        CALL "SendPacket-ResourcePackPush" USING LK-CLIENT
+    END-IF
+
     COPY PROC-PACKET-INIT.
     CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
     GOBACK.
