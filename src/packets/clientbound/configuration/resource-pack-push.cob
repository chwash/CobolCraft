@@ -0,0 +1,32 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SendPacket-ResourcePackPush.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-PACKET REPLACING IDENTIFIER BY "configuration/clientbound/minecraft:resource_pack_push".
+    COPY DD-SERVER-PROPERTIES.
+    *> buffer used to store the packet data
+    01 PAYLOAD          PIC X(512).
+    01 PAYLOADLEN       BINARY-LONG UNSIGNED    VALUE 0.
+    *> this server only ever offers one pack at a time, so it has no
+    *> identity of its own worth tracking - an all-zero UUID is as good
+    *> as any other to a client that never sees a second one to compare it to
+    01 PACK-UUID        PIC X(16) VALUE LOW-VALUE.
+    01 HAS-PROMPT-MESSAGE BINARY-CHAR UNSIGNED VALUE 0.
+LINKAGE SECTION.
+    01 LK-CLIENT        BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CLIENT.
+    COPY PROC-PACKET-INIT.
+
+    MOVE PACK-UUID TO PAYLOAD(PAYLOADLEN + 1:16)
+    ADD 16 TO PAYLOADLEN
+    CALL "Encode-String" USING PAYLOAD PAYLOADLEN SERVER-PROP-RESOURCE-PACK-URL
+    CALL "Encode-String" USING PAYLOAD PAYLOADLEN SERVER-PROP-RESOURCE-PACK-HASH
+    CALL "Encode-Byte" USING PAYLOAD PAYLOADLEN SERVER-PROP-RESOURCE-PACK-FORCED
+    CALL "Encode-Byte" USING PAYLOAD PAYLOADLEN HAS-PROMPT-MESSAGE
+
+    CALL "SendPacket" USING LK-CLIENT PACKET-ID PAYLOAD PAYLOADLEN
+    GOBACK.
+
+END PROGRAM SendPacket-ResourcePackPush.
