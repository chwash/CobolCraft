@@ -0,0 +1,146 @@
+*> --- Rcon-Authenticate ---
+*> Checks a SERVERDATA_AUTH password against server.properties. A blank
+*> configured password (the default) always fails, so RCON stays closed
+*> until an operator deliberately sets one.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Rcon-Authenticate.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-SERVER-PROPERTIES.
+LINKAGE SECTION.
+    01 LK-PASSWORD               PIC X ANY LENGTH.
+    01 LK-AUTHENTICATED          BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-PASSWORD LK-AUTHENTICATED.
+    MOVE 0 TO LK-AUTHENTICATED
+
+    IF SERVER-PROP-RCON-ENABLED = 1 AND SERVER-PROP-RCON-PASSWORD NOT = SPACES
+        IF LK-PASSWORD = SERVER-PROP-RCON-PASSWORD
+            MOVE 1 TO LK-AUTHENTICATED
+        END-IF
+    END-IF
+
+    GOBACK.
+
+END PROGRAM Rcon-Authenticate.
+
+*> --- Rcon-ExecuteCommand ---
+*> Runs one already-authenticated RCON command line and returns the text
+*> response to send back in the SERVERDATA_RESPONSE_VALUE packet. Only
+*> meant to be called for a connection that has already passed
+*> Rcon-Authenticate - this does no auth checking of its own, the same
+*> division of labor as Callback-Interact trusting its caller to have
+*> already resolved the player/client.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Rcon-ExecuteCommand.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-CLIENTS.
+    COPY DD-PLAYERS.
+    COPY DD-CLIENT-STATES.
+    COPY DD-DENSITY-REPORT.
+    01 COMMAND-VERB              PIC X(32).
+    01 COMMAND-ARGS              PIC X(128).
+    01 CLIENT-ID                 BINARY-LONG UNSIGNED.
+    01 SAVED-COUNT                BINARY-LONG UNSIGNED.
+    01 FAILED-COUNT                BINARY-LONG UNSIGNED.
+    01 SAVED-COUNT-TEXT            PIC ---9.
+    01 FAILED-COUNT-TEXT           PIC ---9.
+    01 KICK-PLAYER-ID              BINARY-LONG.
+    01 SIGN-COUNT                  BINARY-LONG UNSIGNED.
+    01 SIGN-COUNT-TEXT             PIC ---9.
+    01 DENSITY-TOP-X-TEXT          PIC -(9)9.
+    01 DENSITY-TOP-Z-TEXT          PIC -(9)9.
+    01 DENSITY-TOP-COUNT-TEXT      PIC ---9.
+    01 DENSITY-REPORT-COUNT-TEXT   PIC ---9.
+    01 VERB-LENGTH                 BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-COMMAND                 PIC X ANY LENGTH.
+    01 LK-RESPONSE                 PIC X ANY LENGTH.
+
+PROCEDURE DIVISION USING LK-COMMAND LK-RESPONSE.
+    MOVE SPACES TO LK-RESPONSE
+    MOVE SPACES TO COMMAND-ARGS
+
+    *> UNSTRING into the verb alone, then take everything past it as the
+    *> args - a second UNSTRING receiver would stop at the next space and
+    *> silently truncate a multi-word argument (e.g. a broadcast message)
+    UNSTRING LK-COMMAND DELIMITED BY SPACE INTO COMMAND-VERB
+    COMPUTE VERB-LENGTH = FUNCTION LENGTH(FUNCTION TRIM(COMMAND-VERB))
+    IF FUNCTION LENGTH(LK-COMMAND) > VERB-LENGTH + 1
+        MOVE LK-COMMAND(VERB-LENGTH + 2:) TO COMMAND-ARGS
+    END-IF
+
+    EVALUATE FUNCTION TRIM(COMMAND-VERB)
+        WHEN "save-all"
+            CALL "World-SaveAll" USING SAVED-COUNT FAILED-COUNT
+            MOVE SAVED-COUNT TO SAVED-COUNT-TEXT
+            MOVE FAILED-COUNT TO FAILED-COUNT-TEXT
+            STRING
+                "Saved" DELIMITED BY SIZE
+                SAVED-COUNT-TEXT DELIMITED BY SIZE
+                " chunks (" DELIMITED BY SIZE
+                FAILED-COUNT-TEXT DELIMITED BY SIZE
+                " failed)" DELIMITED BY SIZE
+                INTO LK-RESPONSE
+            END-STRING
+
+        WHEN "broadcast"
+            PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+                IF CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY
+                    CALL "SendPacket-SystemChat" USING CLIENT-ID COMMAND-ARGS
+                END-IF
+            END-PERFORM
+            MOVE "Broadcast sent" TO LK-RESPONSE
+
+        WHEN "kick"
+            MOVE FUNCTION NUMVAL(COMMAND-ARGS) TO KICK-PLAYER-ID
+            IF KICK-PLAYER-ID >= 1 AND KICK-PLAYER-ID <= MAX-PLAYERS
+                    AND PLAYER-CLIENT(KICK-PLAYER-ID) NOT = 0
+                CALL "Server-DisconnectClient" USING PLAYER-CLIENT(KICK-PLAYER-ID) "Kicked by admin"
+                MOVE "Kicked player" TO LK-RESPONSE
+            ELSE
+                MOVE "Unknown player id" TO LK-RESPONSE
+            END-IF
+
+        WHEN "density-report"
+            CALL "World-BlockEntityDensityReport" USING DENSITY-REPORT-COUNT DENSITY-REPORT-ENTRY
+            IF DENSITY-REPORT-COUNT = 0
+                MOVE "No loaded chunks have block entities" TO LK-RESPONSE
+            ELSE
+                MOVE DENSITY-REPORT-COUNT TO DENSITY-REPORT-COUNT-TEXT
+                MOVE DENSITY-REPORT-CHUNK-X(1) TO DENSITY-TOP-X-TEXT
+                MOVE DENSITY-REPORT-CHUNK-Z(1) TO DENSITY-TOP-Z-TEXT
+                MOVE DENSITY-REPORT-BLOCK-ENTITY-COUNT(1) TO DENSITY-TOP-COUNT-TEXT
+                STRING
+                    FUNCTION TRIM(DENSITY-REPORT-COUNT-TEXT) DELIMITED BY SIZE
+                    " chunks reported, densest at x=" DELIMITED BY SIZE
+                    FUNCTION TRIM(DENSITY-TOP-X-TEXT) DELIMITED BY SIZE
+                    " z=" DELIMITED BY SIZE
+                    FUNCTION TRIM(DENSITY-TOP-Z-TEXT) DELIMITED BY SIZE
+                    " (" DELIMITED BY SIZE
+                    FUNCTION TRIM(DENSITY-TOP-COUNT-TEXT) DELIMITED BY SIZE
+                    " block entities)" DELIMITED BY SIZE
+                    INTO LK-RESPONSE
+                END-STRING
+            END-IF
+
+        WHEN "sign-audit"
+            CALL "World-SignAuditReport" USING SIGN-COUNT
+            MOVE SIGN-COUNT TO SIGN-COUNT-TEXT
+            STRING
+                "Sign audit written (" DELIMITED BY SIZE
+                SIGN-COUNT-TEXT DELIMITED BY SIZE
+                " signs)" DELIMITED BY SIZE
+                INTO LK-RESPONSE
+            END-STRING
+
+        WHEN OTHER
+            MOVE "Unknown command" TO LK-RESPONSE
+    END-EVALUATE
+
+    GOBACK.
+
+END PROGRAM Rcon-ExecuteCommand.
