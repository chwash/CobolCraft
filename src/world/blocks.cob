@@ -5,15 +5,38 @@ PROGRAM-ID. World-CheckBounds.
 DATA DIVISION.
 WORKING-STORAGE SECTION.
     COPY DD-WORLD.
+    COPY DD-SERVER-PROPERTIES.
+    01 IDX-OVERRIDE             BINARY-LONG UNSIGNED.
+    01 EFFECTIVE-MIN-Y          BINARY-LONG.
+    01 EFFECTIVE-MAX-Y          BINARY-LONG.
 LINKAGE SECTION.
     01 LK-POSITION.
         02 LK-X                 BINARY-LONG.
         02 LK-Y                 BINARY-LONG.
         02 LK-Z                 BINARY-LONG.
     01 LK-RESULT                BINARY-CHAR UNSIGNED.
+    01 LK-DIMENSION              PIC X(32).
+
+PROCEDURE DIVISION USING LK-POSITION LK-RESULT OPTIONAL LK-DIMENSION.
+    *> Default to the server-wide min/max build height from server.properties,
+    *> unless the caller's dimension has its own override configured
+    MOVE SERVER-PROP-MIN-Y TO EFFECTIVE-MIN-Y
+    MOVE SERVER-PROP-MAX-Y TO EFFECTIVE-MAX-Y
+
+    IF LK-DIMENSION IS NOT OMITTED
+        PERFORM VARYING IDX-OVERRIDE FROM 1 BY 1
+                UNTIL IDX-OVERRIDE > SERVER-PROP-DIMENSION-OVERRIDE-COUNT
+            IF SERVER-PROP-DIMENSION-OVERRIDE-NAME(IDX-OVERRIDE) = LK-DIMENSION
+                MOVE SERVER-PROP-DIMENSION-OVERRIDE-MIN-Y(IDX-OVERRIDE) TO EFFECTIVE-MIN-Y
+                MOVE SERVER-PROP-DIMENSION-OVERRIDE-MAX-Y(IDX-OVERRIDE) TO EFFECTIVE-MAX-Y
+                EXIT PERFORM
+            END-IF
+        END-PERFORM
+    END-IF
 
-PROCEDURE DIVISION USING LK-POSITION LK-RESULT.
-    IF LK-Y < -64 OR LK-Y > 319 THEN
+    IF LK-Y < EFFECTIVE-MIN-Y OR LK-Y > EFFECTIVE-MAX-Y
+            OR FUNCTION ABS(LK-X) > SERVER-PROP-WORLD-BORDER-RADIUS
+            OR FUNCTION ABS(LK-Z) > SERVER-PROP-WORLD-BORDER-RADIUS THEN
         MOVE 1 TO LK-RESULT
     ELSE
         MOVE 0 TO LK-RESULT
@@ -81,6 +104,24 @@ WORKING-STORAGE SECTION.
     01 PREVIOUS-BLOCK-ID        BINARY-LONG UNSIGNED.
     01 IS-SAME-BLOCK-TYPE       BINARY-CHAR UNSIGNED.
     01 CLIENT-ID                BINARY-LONG UNSIGNED.
+    01 PREVIOUS-BLOCK-TYPE      PIC X(64).
+    01 NEW-BLOCK-TYPE           PIC X(64).
+    01 WAS-WATERLOGGED          BINARY-CHAR UNSIGNED.
+    01 WATER-BLOCK-ID           BINARY-LONG UNSIGNED.
+    01 WATER-MIN-STATE-ID       BINARY-LONG.
+    01 WATER-MAX-STATE-ID       BINARY-LONG.
+    01 CLIENT-IN-VIEW-DISTANCE  BINARY-CHAR UNSIGNED.
+    COPY DD-BLOCK-STATE REPLACING LEADING ==PREFIX== BY ==PREV-SLAB==.
+    COPY DD-BLOCK-STATE REPLACING LEADING ==PREFIX== BY ==NEW-SLAB==.
+    01 SLAB-TYPE-VALUE-PREV     PIC X(16).
+    01 SLAB-TYPE-VALUE-NEW      PIC X(16).
+    01 DOUBLE-SLAB-STATE-ID     BINARY-LONG UNSIGNED.
+    01 PROTECTION-ALLOWED       BINARY-CHAR UNSIGNED.
+    01 NEIGHBOR-POSITION.
+        02 NEIGHBOR-X            BINARY-LONG.
+        02 NEIGHBOR-Y            BINARY-LONG.
+        02 NEIGHBOR-Z            BINARY-LONG.
+    01 NEIGHBOR-OUT-OF-BOUNDS   BINARY-CHAR UNSIGNED.
 LINKAGE SECTION.
     *> The client that performed the action, to avoid playing sounds/particles for them (optional)
     01 LK-CLIENT                BINARY-LONG UNSIGNED.
@@ -89,8 +130,13 @@ LINKAGE SECTION.
         02 LK-Y                 BINARY-LONG.
         02 LK-Z                 BINARY-LONG.
     01 LK-BLOCK-ID              BINARY-LONG UNSIGNED.
+    *> When 1, queue the change for World-FlushBlockChanges to send as part
+    *> of a batched Multi Block Change packet instead of notifying clients
+    *> immediately - for mass edits (explosions, fills) that would otherwise
+    *> turn into one SendPacket-BlockUpdate per block per client
+    01 LK-BATCH                  BINARY-CHAR UNSIGNED.
 
-PROCEDURE DIVISION USING OPTIONAL LK-CLIENT LK-POSITION LK-BLOCK-ID.
+PROCEDURE DIVISION USING OPTIONAL LK-CLIENT LK-POSITION LK-BLOCK-ID OPTIONAL LK-BATCH.
     *> Find the chunk, section, and block indices
     DIVIDE LK-X BY 16 GIVING POS-CHUNK-X ROUNDED MODE IS TOWARD-LESSER
     DIVIDE LK-Z BY 16 GIVING POS-CHUNK-Z ROUNDED MODE IS TOWARD-LESSER
@@ -109,6 +155,45 @@ PROCEDURE DIVISION USING OPTIONAL LK-CLIENT LK-POSITION LK-BLOCK-ID.
         GOBACK
     END-IF
 
+    *> Reject the change if the acting client doesn't have permission in a
+    *> claimed protection zone here, resyncing only their own view of the
+    *> block so their client-side prediction reverts
+    IF LK-CLIENT IS NOT OMITTED
+        CALL "World-CheckProtection" USING LK-CLIENT LK-POSITION PROTECTION-ALLOWED
+        IF PROTECTION-ALLOWED = 0
+            CALL "SendPacket-BlockUpdate" USING LK-CLIENT LK-POSITION PREVIOUS-BLOCK-ID
+            GOBACK
+        END-IF
+    END-IF
+
+    *> Resolve coarse block types up front - used below both to combine
+    *> matching half-slabs into a double slab and to track waterlogging
+    MOVE SPACE TO PREVIOUS-BLOCK-TYPE
+    MOVE SPACE TO NEW-BLOCK-TYPE
+    IF PREVIOUS-BLOCK-ID NOT = 0
+        CALL "Blocks-GetType" USING PREVIOUS-BLOCK-ID PREVIOUS-BLOCK-TYPE
+    END-IF
+    IF LK-BLOCK-ID NOT = 0
+        CALL "Blocks-GetType" USING LK-BLOCK-ID NEW-BLOCK-TYPE
+    END-IF
+
+    *> Combine matching half-slabs (bottom-against-bottom or top-against-top
+    *> of the same material) into a full double slab in one placement,
+    *> matching vanilla
+    IF NEW-BLOCK-TYPE = "minecraft:slab" AND PREVIOUS-BLOCK-TYPE = "minecraft:slab"
+        CALL "Blocks-CompareBlockType" USING PREVIOUS-BLOCK-ID LK-BLOCK-ID IS-SAME-BLOCK-TYPE
+        IF IS-SAME-BLOCK-TYPE = 1
+            CALL "Blocks-ToDescription" USING PREVIOUS-BLOCK-ID PREV-SLAB-DESCRIPTION
+            CALL "Blocks-Description-GetValue" USING PREV-SLAB-DESCRIPTION "type" SLAB-TYPE-VALUE-PREV
+            CALL "Blocks-ToDescription" USING LK-BLOCK-ID NEW-SLAB-DESCRIPTION
+            CALL "Blocks-Description-GetValue" USING NEW-SLAB-DESCRIPTION "type" SLAB-TYPE-VALUE-NEW
+            IF SLAB-TYPE-VALUE-PREV = SLAB-TYPE-VALUE-NEW AND SLAB-TYPE-VALUE-PREV NOT = "double"
+                CALL "Blocks-WithPropertyValue" USING LK-BLOCK-ID "type" "double" DOUBLE-SLAB-STATE-ID
+                MOVE DOUBLE-SLAB-STATE-ID TO LK-BLOCK-ID
+            END-IF
+        END-IF
+    END-IF
+
     *> Check whether the block is becoming air or non-air
     EVALUATE TRUE
         WHEN LK-BLOCK-ID = 0
@@ -134,20 +219,318 @@ PROCEDURE DIVISION USING OPTIONAL LK-CLIENT LK-POSITION LK-BLOCK-ID.
         END-IF
     END-IF
 
-    *> Notify clients
-    PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
-        IF CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY
-            CALL "SendPacket-BlockUpdate" USING CLIENT-ID LK-POSITION LK-BLOCK-ID
-            *> play block break sound and particles
-            IF (LK-CLIENT IS OMITTED OR CLIENT-ID NOT = LK-CLIENT) AND LK-BLOCK-ID = 0
-                CALL "SendPacket-WorldEvent" USING CLIENT-ID WORLD-EVENT-BLOCK-BREAK LK-POSITION PREVIOUS-BLOCK-ID
+    *> Track waterlogging state for slabs: placing one where water used to
+    *> be leaves it holding that water; fully removing a waterlogged slab
+    *> drops the water back instead of leaving the space dry
+    IF NEW-BLOCK-TYPE = "minecraft:slab" AND PREVIOUS-BLOCK-TYPE = "minecraft:water"
+        MOVE 1 TO CHUNK-SECTION-WATERLOGGED(SECTION-INDEX, BLOCK-INDEX)
+    END-IF
+
+    IF LK-BLOCK-ID = 0 AND PREVIOUS-BLOCK-TYPE = "minecraft:slab"
+        MOVE CHUNK-SECTION-WATERLOGGED(SECTION-INDEX, BLOCK-INDEX) TO WAS-WATERLOGGED
+        MOVE 0 TO CHUNK-SECTION-WATERLOGGED(SECTION-INDEX, BLOCK-INDEX)
+        IF WAS-WATERLOGGED = 1
+            CALL "Blocks-Get-StateIds" USING "minecraft:water" WATER-MIN-STATE-ID WATER-MAX-STATE-ID
+            MOVE WATER-MIN-STATE-ID TO WATER-BLOCK-ID
+            CALL "World-SetBlock" USING LK-CLIENT LK-POSITION WATER-BLOCK-ID LK-BATCH
+        END-IF
+    END-IF
+
+    *> Record who changed what, for grief investigation
+    CALL "World-LogBlockChange" USING LK-CLIENT LK-POSITION PREVIOUS-BLOCK-ID LK-BLOCK-ID
+
+    *> When batching, queue the change for World-FlushBlockChanges to send
+    *> as part of a single Multi Block Change packet per client per tick,
+    *> instead of notifying clients one SendPacket-BlockUpdate at a time -
+    *> the break sound/particle event below is skipped too, the same way
+    *> vanilla sends no individual events for a batched change. The
+    *> neighbor-update pass further down still runs either way, since a
+    *> batched change needs its neighbors to react just as much as an
+    *> unbatched one does.
+    IF LK-BATCH IS NOT OMITTED AND LK-BATCH = 1
+        CALL "World-QueueBlockChange" USING CHUNK-INDEX SECTION-INDEX BLOCK-INDEX LK-BLOCK-ID
+    ELSE
+        *> Notify clients who actually have this chunk loaded
+        PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+            IF CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY
+                CALL "World-ClientInViewDistance" USING CLIENT-ID POS-CHUNK-X POS-CHUNK-Z CLIENT-IN-VIEW-DISTANCE
+                IF CLIENT-IN-VIEW-DISTANCE = 1
+                    CALL "SendPacket-BlockUpdate" USING CLIENT-ID LK-POSITION LK-BLOCK-ID
+                    *> play block break sound and particles
+                    IF (LK-CLIENT IS OMITTED OR CLIENT-ID NOT = LK-CLIENT) AND LK-BLOCK-ID = 0
+                        CALL "SendPacket-WorldEvent" USING CLIENT-ID WORLD-EVENT-BLOCK-BREAK LK-POSITION PREVIOUS-BLOCK-ID
+                    END-IF
+                END-IF
             END-IF
+        END-PERFORM
+    END-IF
+
+    *> Neighbor update pass: give each of the six adjacent positions a
+    *> chance to react to this change (recompute solidity, check support,
+    *> repropagate), the same per-block update hook shape Callback-Face
+    *> already gives RegisterBlock-Slab for solidity queries
+    MOVE LK-X TO NEIGHBOR-X
+    MOVE LK-Y TO NEIGHBOR-Y
+    MOVE LK-Z TO NEIGHBOR-Z
+
+    SUBTRACT 1 FROM NEIGHBOR-Y
+    CALL "World-CheckBounds" USING NEIGHBOR-POSITION NEIGHBOR-OUT-OF-BOUNDS
+    IF NEIGHBOR-OUT-OF-BOUNDS = 0
+        CALL "World-NotifyNeighbor" USING NEIGHBOR-POSITION "up" LK-BLOCK-ID
+    END-IF
+    ADD 2 TO NEIGHBOR-Y
+    CALL "World-CheckBounds" USING NEIGHBOR-POSITION NEIGHBOR-OUT-OF-BOUNDS
+    IF NEIGHBOR-OUT-OF-BOUNDS = 0
+        CALL "World-NotifyNeighbor" USING NEIGHBOR-POSITION "down" LK-BLOCK-ID
+    END-IF
+    SUBTRACT 1 FROM NEIGHBOR-Y
+
+    SUBTRACT 1 FROM NEIGHBOR-X
+    CALL "World-CheckBounds" USING NEIGHBOR-POSITION NEIGHBOR-OUT-OF-BOUNDS
+    IF NEIGHBOR-OUT-OF-BOUNDS = 0
+        CALL "World-NotifyNeighbor" USING NEIGHBOR-POSITION "east" LK-BLOCK-ID
+    END-IF
+    ADD 2 TO NEIGHBOR-X
+    CALL "World-CheckBounds" USING NEIGHBOR-POSITION NEIGHBOR-OUT-OF-BOUNDS
+    IF NEIGHBOR-OUT-OF-BOUNDS = 0
+        CALL "World-NotifyNeighbor" USING NEIGHBOR-POSITION "west" LK-BLOCK-ID
+    END-IF
+    SUBTRACT 1 FROM NEIGHBOR-X
+
+    SUBTRACT 1 FROM NEIGHBOR-Z
+    CALL "World-CheckBounds" USING NEIGHBOR-POSITION NEIGHBOR-OUT-OF-BOUNDS
+    IF NEIGHBOR-OUT-OF-BOUNDS = 0
+        CALL "World-NotifyNeighbor" USING NEIGHBOR-POSITION "south" LK-BLOCK-ID
+    END-IF
+    ADD 2 TO NEIGHBOR-Z
+    CALL "World-CheckBounds" USING NEIGHBOR-POSITION NEIGHBOR-OUT-OF-BOUNDS
+    IF NEIGHBOR-OUT-OF-BOUNDS = 0
+        CALL "World-NotifyNeighbor" USING NEIGHBOR-POSITION "north" LK-BLOCK-ID
+    END-IF
+
+    GOBACK.
+
+END PROGRAM World-SetBlock.
+
+*> --- World-NotifyNeighbor ---
+*> Looks up and invokes one adjacent block's own "Callback-NeighborUpdate"
+*> hook (if it registered one), telling it which of its faces touches the
+*> position that just changed and what that position is now. Pulled out
+*> of World-SetBlock's neighbor-update pass since it's the same lookup
+*> and call for each of the six directions.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-NotifyNeighbor.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 NEIGHBOR-BLOCK-ID         BINARY-LONG UNSIGNED.
+    01 NEIGHBOR-UPDATE-PTR       PROGRAM-POINTER.
+LINKAGE SECTION.
+    COPY DD-CALLBACK-BLOCK-NEIGHBOR-UPDATE.
+
+PROCEDURE DIVISION USING LK-POSITION LK-FACE LK-CHANGED-BLOCK-ID.
+    CALL "World-GetBlock" USING LK-POSITION NEIGHBOR-BLOCK-ID
+    CALL "GetCallback-BlockNeighborUpdate" USING NEIGHBOR-BLOCK-ID NEIGHBOR-UPDATE-PTR
+    IF NEIGHBOR-UPDATE-PTR NOT = NULL
+        CALL NEIGHBOR-UPDATE-PTR USING LK-POSITION LK-FACE LK-CHANGED-BLOCK-ID
+    END-IF
+
+    GOBACK.
+
+END PROGRAM World-NotifyNeighbor.
+
+*> --- World-QueueBlockChange ---
+*> Records one block change into the pending-section table for
+*> World-FlushBlockChanges to send later, instead of an immediate
+*> SendPacket-BlockUpdate. Called only from World-SetBlock's batch branch.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-QueueBlockChange.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-PENDING-BLOCK-CHANGES.
+    01 SECTION-SLOT-INDEX       BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CHUNK-INDEX           BINARY-LONG UNSIGNED.
+    01 LK-SECTION-INDEX         BINARY-LONG UNSIGNED.
+    01 LK-BLOCK-INDEX           BINARY-LONG UNSIGNED.
+    01 LK-BLOCK-ID              BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CHUNK-INDEX LK-SECTION-INDEX LK-BLOCK-INDEX LK-BLOCK-ID.
+    *> Find the pending entry for this chunk section, if one is already
+    *> open this tick
+    PERFORM VARYING SECTION-SLOT-INDEX FROM 1 BY 1 UNTIL SECTION-SLOT-INDEX > PENDING-SECTION-COUNT
+        IF PENDING-SECTION-CHUNK-INDEX(SECTION-SLOT-INDEX) = LK-CHUNK-INDEX
+                AND PENDING-SECTION-SECTION-INDEX(SECTION-SLOT-INDEX) = LK-SECTION-INDEX
+            EXIT PERFORM
         END-IF
     END-PERFORM
 
+    IF SECTION-SLOT-INDEX > PENDING-SECTION-COUNT
+        *> No room to track another section before the next flush - drop
+        *> the change rather than overrun the table; a mass edit that big
+        *> will need more than one tick to flush anyway
+        IF PENDING-SECTION-COUNT >= MAX-PENDING-SECTIONS
+            GOBACK
+        END-IF
+        ADD 1 TO PENDING-SECTION-COUNT
+        MOVE PENDING-SECTION-COUNT TO SECTION-SLOT-INDEX
+        MOVE LK-CHUNK-INDEX TO PENDING-SECTION-CHUNK-INDEX(SECTION-SLOT-INDEX)
+        MOVE LK-SECTION-INDEX TO PENDING-SECTION-SECTION-INDEX(SECTION-SLOT-INDEX)
+        MOVE 0 TO PENDING-SECTION-CHANGE-COUNT(SECTION-SLOT-INDEX)
+    END-IF
+
+    *> A block changed more than once before the next flush is only ever
+    *> sent once, holding its latest value
+    IF PENDING-SECTION-QUEUED(SECTION-SLOT-INDEX, LK-BLOCK-INDEX) = 0
+        MOVE 1 TO PENDING-SECTION-QUEUED(SECTION-SLOT-INDEX, LK-BLOCK-INDEX)
+        ADD 1 TO PENDING-SECTION-CHANGE-COUNT(SECTION-SLOT-INDEX)
+        MOVE LK-BLOCK-INDEX TO PENDING-SECTION-CHANGE-INDEX(SECTION-SLOT-INDEX,
+            PENDING-SECTION-CHANGE-COUNT(SECTION-SLOT-INDEX))
+    END-IF
+    MOVE LK-BLOCK-ID TO PENDING-SECTION-BLOCK-ID(SECTION-SLOT-INDEX, LK-BLOCK-INDEX)
+
     GOBACK.
 
-END PROGRAM World-SetBlock.
+END PROGRAM World-QueueBlockChange.
+
+*> --- World-FlushBlockChanges ---
+*> Called once per tick by the external tick loop, the same division of
+*> labor as World-StatisticsReport and Player-AutosaveAll. Sends every
+*> section queued by World-SetBlock's batch mode as a single Multi Block
+*> Change packet per in-view client, then clears the table for the next
+*> tick's batch.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-FlushBlockChanges.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-PENDING-BLOCK-CHANGES.
+    COPY DD-WORLD.
+    COPY DD-CLIENT-STATES.
+    COPY DD-CLIENTS.
+    01 SECTION-SLOT-INDEX        BINARY-LONG UNSIGNED.
+    01 CHANGE-SLOT-INDEX         BINARY-LONG UNSIGNED.
+    01 LOCAL-BLOCK-INDEX         BINARY-LONG UNSIGNED.
+    01 SECTION-CHUNK-X           BINARY-LONG.
+    01 SECTION-CHUNK-Z           BINARY-LONG.
+    01 SECTION-Y                BINARY-LONG.
+    01 CLIENT-ID                 BINARY-LONG UNSIGNED.
+    01 CLIENT-IN-VIEW-DISTANCE   BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION.
+    PERFORM VARYING SECTION-SLOT-INDEX FROM 1 BY 1 UNTIL SECTION-SLOT-INDEX > PENDING-SECTION-COUNT
+        MOVE WORLD-CHUNK-X(PENDING-SECTION-CHUNK-INDEX(SECTION-SLOT-INDEX)) TO SECTION-CHUNK-X
+        MOVE WORLD-CHUNK-Z(PENDING-SECTION-CHUNK-INDEX(SECTION-SLOT-INDEX)) TO SECTION-CHUNK-Z
+        COMPUTE SECTION-Y = PENDING-SECTION-SECTION-INDEX(SECTION-SLOT-INDEX) - 1 - 4
+
+        PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+            IF CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY
+                CALL "World-ClientInViewDistance" USING CLIENT-ID SECTION-CHUNK-X SECTION-CHUNK-Z CLIENT-IN-VIEW-DISTANCE
+                IF CLIENT-IN-VIEW-DISTANCE = 1
+                    CALL "SendPacket-MultiBlockChange" USING CLIENT-ID
+                        SECTION-CHUNK-X SECTION-Y SECTION-CHUNK-Z
+                        PENDING-SECTION-CHANGE-COUNT(SECTION-SLOT-INDEX)
+                        PENDING-SECTION-CHANGE-INDEX(SECTION-SLOT-INDEX, 1)
+                        PENDING-SECTION-SLOT(SECTION-SLOT-INDEX, 1)
+                END-IF
+            END-IF
+        END-PERFORM
+
+        *> Clear the queued flags for just the entries that were used, so a
+        *> block nobody touches next tick doesn't linger as queued forever
+        PERFORM VARYING CHANGE-SLOT-INDEX FROM 1 BY 1
+                UNTIL CHANGE-SLOT-INDEX > PENDING-SECTION-CHANGE-COUNT(SECTION-SLOT-INDEX)
+            MOVE PENDING-SECTION-CHANGE-INDEX(SECTION-SLOT-INDEX, CHANGE-SLOT-INDEX) TO LOCAL-BLOCK-INDEX
+            MOVE 0 TO PENDING-SECTION-QUEUED(SECTION-SLOT-INDEX, LOCAL-BLOCK-INDEX)
+        END-PERFORM
+        MOVE 0 TO PENDING-SECTION-CHANGE-COUNT(SECTION-SLOT-INDEX)
+    END-PERFORM
+
+    MOVE 0 TO PENDING-SECTION-COUNT
+
+    GOBACK.
+
+END PROGRAM World-FlushBlockChanges.
+
+*> --- World-GetWaterlogged ---
+*> Reports whether a waterloggable block (slabs today; stairs etc. later)
+*> at the given position is holding water.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-GetWaterlogged.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-WORLD.
+    COPY DD-CHUNK-REF.
+    01 POS-CHUNK-X              BINARY-LONG.
+    01 POS-CHUNK-Z              BINARY-LONG.
+    01 CHUNK-INDEX              BINARY-LONG UNSIGNED.
+    01 SECTION-INDEX            BINARY-LONG UNSIGNED.
+    01 BLOCK-INDEX              BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-POSITION.
+        02 LK-X                 BINARY-LONG.
+        02 LK-Y                 BINARY-LONG.
+        02 LK-Z                 BINARY-LONG.
+    01 LK-WATERLOGGED           BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-POSITION LK-WATERLOGGED.
+    MOVE 0 TO LK-WATERLOGGED
+
+    DIVIDE LK-X BY 16 GIVING POS-CHUNK-X ROUNDED MODE IS TOWARD-LESSER
+    DIVIDE LK-Z BY 16 GIVING POS-CHUNK-Z ROUNDED MODE IS TOWARD-LESSER
+    CALL "World-FindChunkIndex" USING POS-CHUNK-X POS-CHUNK-Z CHUNK-INDEX
+    IF CHUNK-INDEX = 0
+        GOBACK
+    END-IF
+    SET ADDRESS OF CHUNK TO WORLD-CHUNK-POINTER(CHUNK-INDEX)
+
+    COMPUTE SECTION-INDEX = (LK-Y + 64) / 16 + 1
+    COMPUTE BLOCK-INDEX = ((FUNCTION MOD(LK-Y + 64, 16)) * 16 + (FUNCTION MOD(LK-Z, 16))) * 16 + (FUNCTION MOD(LK-X, 16)) + 1
+    MOVE CHUNK-SECTION-WATERLOGGED(SECTION-INDEX, BLOCK-INDEX) TO LK-WATERLOGGED
+    GOBACK.
+
+END PROGRAM World-GetWaterlogged.
+
+*> --- World-SetWaterlogged ---
+*> Marks a waterloggable block as holding (or not holding) water, e.g. when
+*> a water bucket is emptied onto an existing slab.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-SetWaterlogged.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-WORLD.
+    COPY DD-CHUNK-REF.
+    01 POS-CHUNK-X              BINARY-LONG.
+    01 POS-CHUNK-Z              BINARY-LONG.
+    01 CHUNK-INDEX              BINARY-LONG UNSIGNED.
+    01 SECTION-INDEX            BINARY-LONG UNSIGNED.
+    01 BLOCK-INDEX              BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-POSITION.
+        02 LK-X                 BINARY-LONG.
+        02 LK-Y                 BINARY-LONG.
+        02 LK-Z                 BINARY-LONG.
+    01 LK-WATERLOGGED           BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-POSITION LK-WATERLOGGED.
+    DIVIDE LK-X BY 16 GIVING POS-CHUNK-X ROUNDED MODE IS TOWARD-LESSER
+    DIVIDE LK-Z BY 16 GIVING POS-CHUNK-Z ROUNDED MODE IS TOWARD-LESSER
+    CALL "World-FindChunkIndex" USING POS-CHUNK-X POS-CHUNK-Z CHUNK-INDEX
+    IF CHUNK-INDEX = 0
+        GOBACK
+    END-IF
+    SET ADDRESS OF CHUNK TO WORLD-CHUNK-POINTER(CHUNK-INDEX)
+
+    COMPUTE SECTION-INDEX = (LK-Y + 64) / 16 + 1
+    COMPUTE BLOCK-INDEX = ((FUNCTION MOD(LK-Y + 64, 16)) * 16 + (FUNCTION MOD(LK-Z, 16))) * 16 + (FUNCTION MOD(LK-X, 16)) + 1
+    MOVE LK-WATERLOGGED TO CHUNK-SECTION-WATERLOGGED(SECTION-INDEX, BLOCK-INDEX)
+    MOVE 1 TO CHUNK-DIRTY-BLOCKS
+    GOBACK.
+
+END PROGRAM World-SetWaterlogged.
 
 *> --- World-GetBlockEntity ---
 IDENTIFICATION DIVISION.
@@ -210,6 +593,7 @@ WORKING-STORAGE SECTION.
     01 CHUNK-INDEX              BINARY-LONG UNSIGNED.
     01 BLOCK-IN-CHUNK-INDEX     BINARY-LONG UNSIGNED.
     01 CLIENT-ID                BINARY-LONG UNSIGNED.
+    01 CLIENT-IN-VIEW-DISTANCE  BINARY-CHAR UNSIGNED.
     01 ALLOCATE-PTR             PROGRAM-POINTER.
 LINKAGE SECTION.
     01 LK-POSITION.
@@ -244,13 +628,16 @@ PROCEDURE DIVISION USING LK-POSITION LK-BLOCK-ENTITY-ID.
     *> Allocate memory for the block entity data
     SET ALLOCATE-PTR TO CB-PTR-BLOCK-ENTITY-ALLOCATE(LK-BLOCK-ENTITY-ID + 1)
     IF ALLOCATE-PTR NOT = NULL
-        CALL ALLOCATE-PTR USING CHUNK-BLOCK-ENTITY-DATA(BLOCK-IN-CHUNK-INDEX)
+        CALL ALLOCATE-PTR USING LK-POSITION CHUNK-BLOCK-ENTITY-DATA(BLOCK-IN-CHUNK-INDEX)
     END-IF
 
-    *> Notify clients
+    *> Notify clients who actually have this chunk loaded
     PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
         IF CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY
-            CALL "SendPacket-BlockEntityData" USING CLIENT-ID LK-POSITION CHUNK-BLOCK-ENTITY(BLOCK-IN-CHUNK-INDEX)
+            CALL "World-ClientInViewDistance" USING CLIENT-ID POS-CHUNK-X POS-CHUNK-Z CLIENT-IN-VIEW-DISTANCE
+            IF CLIENT-IN-VIEW-DISTANCE = 1
+                CALL "SendPacket-BlockEntityData" USING CLIENT-ID LK-POSITION CHUNK-BLOCK-ENTITY(BLOCK-IN-CHUNK-INDEX)
+            END-IF
         END-IF
     END-PERFORM
 
@@ -279,6 +666,7 @@ WORKING-STORAGE SECTION.
     01 SECTION-BLOCK-INDEX      BINARY-LONG UNSIGNED.
     01 BLOCK-ID                 BINARY-LONG UNSIGNED.
     01 CLIENT-ID                BINARY-LONG UNSIGNED.
+    01 CLIENT-IN-VIEW-DISTANCE  BINARY-CHAR UNSIGNED.
 LINKAGE SECTION.
     01 LK-POSITION.
         02 LK-X                 BINARY-LONG.
@@ -301,13 +689,417 @@ PROCEDURE DIVISION USING LK-POSITION.
     COMPUTE SECTION-BLOCK-INDEX = ((FUNCTION MOD(LK-Y + 64, 16)) * 16 + (FUNCTION MOD(LK-Z, 16))) * 16 + (FUNCTION MOD(LK-X, 16)) + 1
     MOVE CHUNK-SECTION-BLOCK(SECTION-INDEX, SECTION-BLOCK-INDEX) TO BLOCK-ID
 
+    *> Only notify clients who actually have this chunk loaded
     PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
         IF CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY
-            CALL "SendPacket-BlockUpdate" USING CLIENT-ID LK-POSITION BLOCK-ID
-            CALL "SendPacket-BlockEntityData" USING CLIENT-ID LK-POSITION CHUNK-BLOCK-ENTITY(CHUNK-BLOCK-INDEX)
+            CALL "World-ClientInViewDistance" USING CLIENT-ID POS-CHUNK-X POS-CHUNK-Z CLIENT-IN-VIEW-DISTANCE
+            IF CLIENT-IN-VIEW-DISTANCE = 1
+                CALL "SendPacket-BlockUpdate" USING CLIENT-ID LK-POSITION BLOCK-ID
+                CALL "SendPacket-BlockEntityData" USING CLIENT-ID LK-POSITION CHUNK-BLOCK-ENTITY(CHUNK-BLOCK-INDEX)
+            END-IF
         END-IF
     END-PERFORM
 
     GOBACK.
 
 END PROGRAM World-NotifyChanged.
+
+*> --- World-ClientInViewDistance ---
+*> Reports whether a client has the given chunk loaded, i.e. whether the
+*> chunk falls within the client's negotiated view distance of the chunk
+*> its player currently stands in. Used to keep block-update broadcasts
+*> from reaching clients who never asked for that part of the world.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-ClientInViewDistance.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-CLIENTS.
+    COPY DD-PLAYERS.
+    01 PLAYER-ID                 BINARY-LONG UNSIGNED.
+    01 PLAYER-CHUNK-X            BINARY-LONG.
+    01 PLAYER-CHUNK-Z            BINARY-LONG.
+    01 CHUNK-DISTANCE-X          BINARY-LONG.
+    01 CHUNK-DISTANCE-Z          BINARY-LONG.
+LINKAGE SECTION.
+    01 LK-CLIENT                 BINARY-LONG UNSIGNED.
+    01 LK-CHUNK-X                BINARY-LONG.
+    01 LK-CHUNK-Z                BINARY-LONG.
+    01 LK-RESULT                 BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-CHUNK-X LK-CHUNK-Z LK-RESULT.
+    MOVE 0 TO LK-RESULT
+
+    MOVE CLIENT-PLAYER(LK-CLIENT) TO PLAYER-ID
+    IF PLAYER-ID = 0
+        GOBACK
+    END-IF
+
+    DIVIDE PLAYER-X(PLAYER-ID) BY 16 GIVING PLAYER-CHUNK-X ROUNDED MODE IS TOWARD-LESSER
+    DIVIDE PLAYER-Z(PLAYER-ID) BY 16 GIVING PLAYER-CHUNK-Z ROUNDED MODE IS TOWARD-LESSER
+
+    COMPUTE CHUNK-DISTANCE-X = FUNCTION ABS(LK-CHUNK-X - PLAYER-CHUNK-X)
+    COMPUTE CHUNK-DISTANCE-Z = FUNCTION ABS(LK-CHUNK-Z - PLAYER-CHUNK-Z)
+
+    IF CHUNK-DISTANCE-X <= CLIENT-VIEW-DISTANCE(LK-CLIENT) AND CHUNK-DISTANCE-Z <= CLIENT-VIEW-DISTANCE(LK-CLIENT)
+        MOVE 1 TO LK-RESULT
+    END-IF
+
+    GOBACK.
+
+END PROGRAM World-ClientInViewDistance.
+
+*> --- World-LogBlockChange ---
+*> Appends one line per block change to a rolling audit log (timestamp,
+*> acting client/player, position, old and new block id), so grief can
+*> be traced back to who broke or placed what.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-LogBlockChange.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AUDIT-LOG-FILE ASSIGN TO AUDIT-LOG-PATH
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  AUDIT-LOG-FILE.
+01  AUDIT-LOG-RECORD             PIC X(128).
+
+WORKING-STORAGE SECTION.
+    COPY DD-SERVER-PROPERTIES.
+    COPY DD-CLIENTS.
+    COPY DD-PLAYERS.
+    01 AUDIT-LOG-PATH            PIC X(256).
+    01 AUDIT-TIMESTAMP           PIC X(21).
+    01 AUDIT-PLAYER-ID           BINARY-LONG UNSIGNED.
+    01 AUDIT-PLAYER-ID-TEXT      PIC ---9.
+    01 AUDIT-X-TEXT              PIC ----------9.
+    01 AUDIT-Y-TEXT              PIC ----------9.
+    01 AUDIT-Z-TEXT              PIC ----------9.
+    01 AUDIT-OLD-BLOCK-TEXT      PIC ---------9.
+    01 AUDIT-NEW-BLOCK-TEXT      PIC ---------9.
+LINKAGE SECTION.
+    01 LK-CLIENT                 BINARY-LONG UNSIGNED.
+    01 LK-POSITION.
+        02 LK-X                  BINARY-LONG.
+        02 LK-Y                  BINARY-LONG.
+        02 LK-Z                  BINARY-LONG.
+    01 LK-PREVIOUS-BLOCK-ID      BINARY-LONG UNSIGNED.
+    01 LK-BLOCK-ID                BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING OPTIONAL LK-CLIENT LK-POSITION LK-PREVIOUS-BLOCK-ID LK-BLOCK-ID.
+    MOVE 0 TO AUDIT-PLAYER-ID
+    IF LK-CLIENT IS NOT OMITTED
+        MOVE CLIENT-PLAYER(LK-CLIENT) TO AUDIT-PLAYER-ID
+    END-IF
+
+    MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+    MOVE AUDIT-PLAYER-ID TO AUDIT-PLAYER-ID-TEXT
+    MOVE LK-X TO AUDIT-X-TEXT
+    MOVE LK-Y TO AUDIT-Y-TEXT
+    MOVE LK-Z TO AUDIT-Z-TEXT
+    MOVE LK-PREVIOUS-BLOCK-ID TO AUDIT-OLD-BLOCK-TEXT
+    MOVE LK-BLOCK-ID TO AUDIT-NEW-BLOCK-TEXT
+
+    STRING
+        AUDIT-TIMESTAMP DELIMITED BY SIZE
+        " player=" DELIMITED BY SIZE
+        AUDIT-PLAYER-ID-TEXT DELIMITED BY SIZE
+        " pos=" DELIMITED BY SIZE
+        AUDIT-X-TEXT DELIMITED BY SIZE
+        "," DELIMITED BY SIZE
+        AUDIT-Y-TEXT DELIMITED BY SIZE
+        "," DELIMITED BY SIZE
+        AUDIT-Z-TEXT DELIMITED BY SIZE
+        " old=" DELIMITED BY SIZE
+        AUDIT-OLD-BLOCK-TEXT DELIMITED BY SIZE
+        " new=" DELIMITED BY SIZE
+        AUDIT-NEW-BLOCK-TEXT DELIMITED BY SIZE
+        INTO AUDIT-LOG-RECORD
+    END-STRING
+
+    MOVE SERVER-PROP-AUDIT-LOG-PATH TO AUDIT-LOG-PATH
+    OPEN EXTEND AUDIT-LOG-FILE
+    WRITE AUDIT-LOG-RECORD
+    CLOSE AUDIT-LOG-FILE
+
+    GOBACK.
+
+END PROGRAM World-LogBlockChange.
+
+*> --- World-SaveAll ---
+*> Manual checkpoint: forces every dirty loaded chunk to disk and
+*> reports how many chunks were written and how many failed, so an
+*> operator can confirm a clean save before taking the server down.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-SaveAll.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-WORLD.
+    COPY DD-CHUNK-REF.
+    01 CHUNK-SAVED               BINARY-CHAR UNSIGNED.
+LINKAGE SECTION.
+    01 LK-SAVED-COUNT            BINARY-LONG UNSIGNED.
+    01 LK-FAILED-COUNT           BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-SAVED-COUNT LK-FAILED-COUNT.
+    MOVE 0 TO LK-SAVED-COUNT
+    MOVE 0 TO LK-FAILED-COUNT
+
+    PERFORM VARYING WORLD-CHUNK-IDX FROM 1 BY 1 UNTIL WORLD-CHUNK-IDX > WORLD-CHUNK-COUNT
+        IF WORLD-CHUNK-POINTER(WORLD-CHUNK-IDX) NOT EQUAL NULL
+            SET ADDRESS OF CHUNK TO WORLD-CHUNK-POINTER(WORLD-CHUNK-IDX)
+            IF CHUNK-DIRTY-BLOCKS = 1
+                CALL "World-SaveChunk" USING WORLD-CHUNK-IDX CHUNK-SAVED
+                IF CHUNK-SAVED = 1
+                    MOVE 0 TO CHUNK-DIRTY-BLOCKS
+                    ADD 1 TO LK-SAVED-COUNT
+                ELSE
+                    ADD 1 TO LK-FAILED-COUNT
+                END-IF
+            END-IF
+        END-IF
+    END-PERFORM
+
+    GOBACK.
+
+END PROGRAM World-SaveAll.
+
+*> --- World-UnloadIdleChunks ---
+*> Periodic sweep: saves (if dirty) and releases every loaded chunk with
+*> no connected player within view distance, freeing its WORLD-CHUNK-POINTER
+*> slot so a long-running server's chunk count doesn't just climb forever.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-UnloadIdleChunks.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-WORLD.
+    COPY DD-CHUNK-REF.
+    COPY DD-CLIENTS.
+    COPY DD-CLIENT-STATES.
+    01 CLIENT-ID                 BINARY-LONG UNSIGNED.
+    01 CLIENT-IN-VIEW-DISTANCE   BINARY-CHAR UNSIGNED.
+    01 CHUNK-STILL-NEEDED        BINARY-CHAR UNSIGNED.
+    01 CHUNK-SAVED               BINARY-CHAR UNSIGNED.
+LINKAGE SECTION.
+    01 LK-UNLOADED-COUNT         BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-UNLOADED-COUNT.
+    MOVE 0 TO LK-UNLOADED-COUNT
+
+    PERFORM VARYING WORLD-CHUNK-IDX FROM 1 BY 1 UNTIL WORLD-CHUNK-IDX > WORLD-CHUNK-COUNT
+        IF WORLD-CHUNK-POINTER(WORLD-CHUNK-IDX) NOT EQUAL NULL
+            SET ADDRESS OF CHUNK TO WORLD-CHUNK-POINTER(WORLD-CHUNK-IDX)
+
+            MOVE 0 TO CHUNK-STILL-NEEDED
+            PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+                IF CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY
+                    CALL "World-ClientInViewDistance" USING CLIENT-ID CHUNK-X CHUNK-Z CLIENT-IN-VIEW-DISTANCE
+                    IF CLIENT-IN-VIEW-DISTANCE = 1
+                        MOVE 1 TO CHUNK-STILL-NEEDED
+                        EXIT PERFORM
+                    END-IF
+                END-IF
+            END-PERFORM
+
+            IF CHUNK-STILL-NEEDED = 0
+                MOVE 1 TO CHUNK-SAVED
+                IF CHUNK-DIRTY-BLOCKS = 1
+                    CALL "World-SaveChunk" USING WORLD-CHUNK-IDX CHUNK-SAVED
+                END-IF
+
+                *> a failed save leaves dirty edits unwritten - keep the
+                *> chunk loaded rather than discarding them, the same
+                *> failure handling World-SaveAll gives a failed chunk
+                IF CHUNK-SAVED = 1
+                    MOVE 0 TO CHUNK-DIRTY-BLOCKS
+                    CALL "World-FreeChunkBlockEntities" USING WORLD-CHUNK-IDX
+                    FREE CHUNK
+                    SET WORLD-CHUNK-POINTER(WORLD-CHUNK-IDX) TO NULL
+                    ADD 1 TO LK-UNLOADED-COUNT
+                END-IF
+            END-IF
+        END-IF
+    END-PERFORM
+
+    GOBACK.
+
+END PROGRAM World-UnloadIdleChunks.
+
+*> --- World-FreeChunkBlockEntities ---
+*> Bulk counterpart to the one-at-a-time FREE CHUNK-BLOCK-ENTITY-DATA(...)
+*> that World-SetBlock and World-SetBlockEntity already do when a single
+*> block entity is replaced or removed. Called right before a chunk itself
+*> is freed, so a chunk full of chests and hoppers doesn't leak every one
+*> of those allocations over a long server uptime.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-FreeChunkBlockEntities.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-WORLD.
+    COPY DD-CHUNK-REF.
+    01 BE-INDEX                  BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CHUNK-INDEX             BINARY-LONG UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CHUNK-INDEX.
+    SET ADDRESS OF CHUNK TO WORLD-CHUNK-POINTER(LK-CHUNK-INDEX)
+
+    PERFORM VARYING BE-INDEX FROM 1 BY 1 UNTIL BE-INDEX > 98304
+        IF CHUNK-BLOCK-ENTITY-ID(BE-INDEX) >= 0
+            MOVE -1 TO CHUNK-BLOCK-ENTITY-ID(BE-INDEX)
+            FREE CHUNK-BLOCK-ENTITY-DATA(BE-INDEX)
+        END-IF
+    END-PERFORM
+
+    MOVE 0 TO CHUNK-BLOCK-ENTITY-COUNT
+
+    GOBACK.
+
+END PROGRAM World-FreeChunkBlockEntities.
+
+*> --- World-StatisticsReport ---
+*> Appends one line to the stats log with the current server load -
+*> TPS (as measured by the caller's tick loop; real elapsed time isn't
+*> tracked by anything in this source tree), connected client count,
+*> loaded chunk count, and total block entities - so server health can
+*> be graphed over time instead of only noticed once players complain.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-StatisticsReport.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT STATS-LOG-FILE ASSIGN TO STATS-LOG-PATH
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  STATS-LOG-FILE.
+01  STATS-LOG-RECORD             PIC X(160).
+
+WORKING-STORAGE SECTION.
+    COPY DD-WORLD.
+    COPY DD-CHUNK-REF.
+    COPY DD-CLIENTS.
+    COPY DD-CLIENT-STATES.
+    COPY DD-SERVER-PROPERTIES.
+    01 STATS-LOG-PATH             PIC X(256).
+    01 STATS-TIMESTAMP            PIC X(21).
+    01 CLIENT-ID                  BINARY-LONG UNSIGNED.
+    01 CLIENT-COUNT                BINARY-LONG UNSIGNED.
+    01 LOADED-CHUNK-COUNT          BINARY-LONG UNSIGNED.
+    01 TOTAL-BLOCK-ENTITIES        BINARY-LONG UNSIGNED.
+    01 TPS-TEXT                    PIC ---9.99.
+    01 CLIENT-COUNT-TEXT           PIC ---9.
+    01 LOADED-CHUNK-COUNT-TEXT     PIC ---9.
+    01 TOTAL-BLOCK-ENTITIES-TEXT   PIC ---9.
+LINKAGE SECTION.
+    01 LK-TPS                     USAGE COMP-2.
+
+PROCEDURE DIVISION USING LK-TPS.
+    MOVE 0 TO CLIENT-COUNT
+    PERFORM VARYING CLIENT-ID FROM 1 BY 1 UNTIL CLIENT-ID > MAX-CLIENTS
+        IF CLIENT-STATE(CLIENT-ID) = CLIENT-STATE-PLAY
+            ADD 1 TO CLIENT-COUNT
+        END-IF
+    END-PERFORM
+
+    MOVE 0 TO LOADED-CHUNK-COUNT
+    MOVE 0 TO TOTAL-BLOCK-ENTITIES
+    PERFORM VARYING WORLD-CHUNK-IDX FROM 1 BY 1 UNTIL WORLD-CHUNK-IDX > WORLD-CHUNK-COUNT
+        IF WORLD-CHUNK-POINTER(WORLD-CHUNK-IDX) NOT EQUAL NULL
+            SET ADDRESS OF CHUNK TO WORLD-CHUNK-POINTER(WORLD-CHUNK-IDX)
+            ADD 1 TO LOADED-CHUNK-COUNT
+            ADD CHUNK-BLOCK-ENTITY-COUNT TO TOTAL-BLOCK-ENTITIES
+        END-IF
+    END-PERFORM
+
+    MOVE FUNCTION CURRENT-DATE TO STATS-TIMESTAMP
+    MOVE LK-TPS TO TPS-TEXT
+    MOVE CLIENT-COUNT TO CLIENT-COUNT-TEXT
+    MOVE LOADED-CHUNK-COUNT TO LOADED-CHUNK-COUNT-TEXT
+    MOVE TOTAL-BLOCK-ENTITIES TO TOTAL-BLOCK-ENTITIES-TEXT
+
+    STRING
+        STATS-TIMESTAMP DELIMITED BY SIZE
+        " tps=" DELIMITED BY SIZE
+        TPS-TEXT DELIMITED BY SIZE
+        " clients=" DELIMITED BY SIZE
+        CLIENT-COUNT-TEXT DELIMITED BY SIZE
+        " chunks=" DELIMITED BY SIZE
+        LOADED-CHUNK-COUNT-TEXT DELIMITED BY SIZE
+        " block_entities=" DELIMITED BY SIZE
+        TOTAL-BLOCK-ENTITIES-TEXT DELIMITED BY SIZE
+        INTO STATS-LOG-RECORD
+    END-STRING
+
+    MOVE SERVER-PROP-STATS-LOG-PATH TO STATS-LOG-PATH
+    OPEN EXTEND STATS-LOG-FILE
+    WRITE STATS-LOG-RECORD
+    CLOSE STATS-LOG-FILE
+
+    GOBACK.
+
+END PROGRAM World-StatisticsReport.
+
+*> --- World-BlockEntityDensityReport ---
+*> Walks every loaded chunk and returns the MAX-DENSITY-REPORT-ENTRIES
+*> chunks with the highest block-entity counts, highest first, so an
+*> operator can find hopper/chest-sorter farms without flying around
+*> guessing.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-BlockEntityDensityReport.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-WORLD.
+    COPY DD-CHUNK-REF.
+    01 REPORT-INDEX              BINARY-LONG UNSIGNED.
+    01 INSERT-INDEX              BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    COPY DD-DENSITY-REPORT.
+
+PROCEDURE DIVISION USING DENSITY-REPORT-COUNT DENSITY-REPORT-ENTRY.
+    MOVE 0 TO DENSITY-REPORT-COUNT
+
+    PERFORM VARYING WORLD-CHUNK-IDX FROM 1 BY 1 UNTIL WORLD-CHUNK-IDX > WORLD-CHUNK-COUNT
+        IF WORLD-CHUNK-POINTER(WORLD-CHUNK-IDX) NOT EQUAL NULL
+            SET ADDRESS OF CHUNK TO WORLD-CHUNK-POINTER(WORLD-CHUNK-IDX)
+
+            *> Find where this chunk belongs among the entries kept so far
+            MOVE 0 TO INSERT-INDEX
+            PERFORM VARYING REPORT-INDEX FROM 1 BY 1
+                    UNTIL REPORT-INDEX > DENSITY-REPORT-COUNT
+                    OR CHUNK-BLOCK-ENTITY-COUNT > DENSITY-REPORT-BLOCK-ENTITY-COUNT(REPORT-INDEX)
+                CONTINUE
+            END-PERFORM
+            MOVE REPORT-INDEX TO INSERT-INDEX
+
+            IF INSERT-INDEX <= MAX-DENSITY-REPORT-ENTRIES
+                *> Make room by shifting the lower-ranked entries down one slot
+                PERFORM VARYING REPORT-INDEX
+                        FROM FUNCTION MIN(DENSITY-REPORT-COUNT + 1, MAX-DENSITY-REPORT-ENTRIES)
+                        BY -1 UNTIL REPORT-INDEX <= INSERT-INDEX
+                    MOVE DENSITY-REPORT-ENTRY(REPORT-INDEX - 1) TO DENSITY-REPORT-ENTRY(REPORT-INDEX)
+                END-PERFORM
+
+                MOVE CHUNK-X TO DENSITY-REPORT-CHUNK-X(INSERT-INDEX)
+                MOVE CHUNK-Z TO DENSITY-REPORT-CHUNK-Z(INSERT-INDEX)
+                MOVE CHUNK-BLOCK-ENTITY-COUNT TO DENSITY-REPORT-BLOCK-ENTITY-COUNT(INSERT-INDEX)
+
+                IF DENSITY-REPORT-COUNT < MAX-DENSITY-REPORT-ENTRIES
+                    ADD 1 TO DENSITY-REPORT-COUNT
+                END-IF
+            END-IF
+        END-IF
+    END-PERFORM
+
+    GOBACK.
+
+END PROGRAM World-BlockEntityDensityReport.
