@@ -0,0 +1,65 @@
+*> --- Tags-ForEachBlockInTag ---
+*> Walks the "minecraft:block" tag registry to find LK-TAG-NAME, then
+*> invokes LK-CALLBACK-PTR once per block name in that tag. Pulled out
+*> of RegisterBlock-Sign, which used to repeat this same registry/tag/
+*> entry walk once per tag it cared about - every future tag-driven
+*> block registration (stairs, doors, wall signs, beds, ...) can call
+*> this instead of re-implementing it.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Tags-ForEachBlockInTag.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-TAGS.
+    01 IDX-REGISTRY             BINARY-LONG UNSIGNED.
+    01 IDX-TAG                  BINARY-LONG UNSIGNED.
+    01 IDX-BLOCK                BINARY-LONG UNSIGNED.
+    01 BLOCK-NAME                PIC X(64).
+LINKAGE SECTION.
+    01 LK-TAG-NAME                PIC X(64).
+    01 LK-CALLBACK-PTR            PROGRAM-POINTER.
+
+PROCEDURE DIVISION USING LK-TAG-NAME LK-CALLBACK-PTR.
+    PERFORM VARYING IDX-REGISTRY FROM 1 BY 1 UNTIL IDX-REGISTRY > TAGS-REGISTRY-COUNT
+        IF TAGS-REGISTRY-NAME(IDX-REGISTRY) = "minecraft:block"
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+
+    PERFORM VARYING IDX-TAG FROM 1 BY 1 UNTIL IDX-TAG > TAGS-REGISTRY-LENGTH(IDX-REGISTRY)
+        IF TAGS-REGISTRY-TAG-NAME(IDX-REGISTRY, IDX-TAG) = LK-TAG-NAME
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+
+    PERFORM VARYING IDX-BLOCK FROM 1 BY 1 UNTIL IDX-BLOCK > TAGS-REGISTRY-TAG-LENGTH(IDX-REGISTRY, IDX-TAG)
+        CALL "Registries-Get-EntryName" USING "minecraft:block" TAGS-REGISTRY-TAG-ENTRY(IDX-REGISTRY, IDX-TAG, IDX-BLOCK) BLOCK-NAME
+        CALL LK-CALLBACK-PTR USING BLOCK-NAME
+    END-PERFORM
+
+    GOBACK.
+
+END PROGRAM Tags-ForEachBlockInTag.
+
+*> --- Tags-Reload ---
+*> Reloads DD-TAGS from the data pack on disk and re-runs every block
+*> registration callback that depends on it, so a pushed datapack update
+*> takes effect without a full server restart. Re-running a RegisterBlock-*
+*> callback is safe to repeat: it only re-walks its tag and re-sets the
+*> same CB-PTR-* slots, picking up any block added to (or dropped from) the
+*> tag since the last load.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Tags-Reload.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+
+PROCEDURE DIVISION.
+    CALL "Tags-LoadRegistry"
+
+    CALL "RegisterBlock-Sign"
+    CALL "RegisterBlock-Slab"
+
+    GOBACK.
+
+END PROGRAM Tags-Reload.
