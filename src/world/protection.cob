@@ -0,0 +1,43 @@
+*> --- World-CheckProtection ---
+*> Reports whether the given client may break/place a block at LK-POSITION,
+*> consulting the claimed PROTECTION-ZONE table (rectangular X/Z footprints,
+*> full build height, tied to an owning player and/or team). A position not
+*> covered by any zone is always allowed, same "opt-in" shape as the
+*> world-border check in World-CheckBounds defaulting wide open.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. World-CheckProtection.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY DD-PROTECTION-ZONES.
+    COPY DD-CLIENTS.
+    COPY DD-PLAYERS.
+    01 ZONE-INDEX                BINARY-LONG UNSIGNED.
+    01 PLAYER-ID                 BINARY-LONG UNSIGNED.
+LINKAGE SECTION.
+    01 LK-CLIENT                 BINARY-LONG UNSIGNED.
+    01 LK-POSITION.
+        02 LK-X                  BINARY-LONG.
+        02 LK-Y                  BINARY-LONG.
+        02 LK-Z                  BINARY-LONG.
+    01 LK-ALLOWED                BINARY-CHAR UNSIGNED.
+
+PROCEDURE DIVISION USING LK-CLIENT LK-POSITION LK-ALLOWED.
+    MOVE 1 TO LK-ALLOWED
+    MOVE CLIENT-PLAYER(LK-CLIENT) TO PLAYER-ID
+
+    PERFORM VARYING ZONE-INDEX FROM 1 BY 1 UNTIL ZONE-INDEX > PROTECTION-ZONE-COUNT
+        IF LK-X >= PROTECTION-ZONE-MIN-X(ZONE-INDEX) AND LK-X <= PROTECTION-ZONE-MAX-X(ZONE-INDEX)
+                AND LK-Z >= PROTECTION-ZONE-MIN-Z(ZONE-INDEX) AND LK-Z <= PROTECTION-ZONE-MAX-Z(ZONE-INDEX)
+            IF PLAYER-ID NOT = PROTECTION-ZONE-OWNER-PLAYER-ID(ZONE-INDEX)
+                    AND (PROTECTION-ZONE-TEAM-NAME(ZONE-INDEX) = SPACES
+                         OR PLAYER-TEAM(PLAYER-ID) NOT = PROTECTION-ZONE-TEAM-NAME(ZONE-INDEX))
+                MOVE 0 TO LK-ALLOWED
+                EXIT PERFORM
+            END-IF
+        END-IF
+    END-PERFORM
+
+    GOBACK.
+
+END PROGRAM World-CheckProtection.
